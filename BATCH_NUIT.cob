@@ -0,0 +1,148 @@
+*> LOURDELET MARTIN / LEVRARD MARTIN / MARTY THEO / GOUX ALEXANDRE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BatchNuit.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT compteurs ASSIGN TO "compteurs.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fcpt_id
+       FILE STATUS IS fcpt_stat.
+
+       SELECT articles ASSIGN TO "articles.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fart_id
+       ALTERNATE RECORD KEY fart_type WITH DUPLICATES
+       FILE STATUS IS fart_stat.
+
+       SELECT statistiquesArticles ASSIGN TO "statistiquesarticles.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fstata_idart
+       FILE STATUS IS fstata_stat.
+
+       SELECT commandes ASSIGN TO "commandes.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fco_id
+       ALTERNATE RECORD KEY fco_date WITH DUPLICATES
+       ALTERNATE RECORD KEY fco_idcl WITH DUPLICATES
+       FILE STATUS IS fco_stat.
+
+       SELECT reclamations ASSIGN TO "reclamations.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY frecl_id
+       ALTERNATE RECORD KEY frecl_etat WITH DUPLICATES
+       ALTERNATE RECORD KEY frecl_agent WITH DUPLICATES
+       FILE STATUS IS frecl_stat.
+
+DATA DIVISION.
+FILE SECTION.
+
+        FD compteurs.
+        01 fcptTampon.
+          02 fcpt_id PIC X(1).
+          02 fcpt_val PIC 9(5).
+
+        FD articles.
+        01 fartTampon.
+          02 fart_id PIC 9(5).
+          02 fart_nom PIC A(20).
+          02 fart_type PIC A(10).
+          02 fart_description PIC A(40).
+          02 fart_prix PIC 9(5)V99.
+          02 fart_dureegaranti PIC 9(3).
+          02 fart_actif PIC X(1).
+              88 ARTICLE-ACTIF VALUE '1'.
+              88 ARTICLE-INACTIF VALUE '0'.
+          02 fart_stock PIC 9(5).
+          02 fart_tauxtva PIC 9(2).
+
+        FD statistiquesArticles.
+        01 fstataTampon.
+          02 fstata_idart PIC 9(5).
+          02 fstata_nbrecl PIC 9(3).
+          02 fstata_nbCommande PIC 9(3).
+          02 fstata_qtevendue PIC 9(5).
+          02 fstata_pourcent PIC 9(2).
+
+        FD commandes.
+        01 fcoTampon.
+          02 fco_id PIC 9(5).
+          02 fco_idcl PIC 9(5).
+          02 fco_idart PIC 9(5).
+          02 fco_qte PIC 9(3).
+          02 fco_date_data.
+            05 fco_date.
+                10 fco_annee PIC 9(4).
+                10 fco_mois PIC 9(2).
+                10 fco_jour PIC 9(2).
+            05 fco_date-num REDEFINES fco_date PIC 9(8).
+          02 fco_promo PIC X(4).
+          02 fco_actif PIC X(1).
+              88 COMMANDE-ACTIVE VALUE '1'.
+              88 COMMANDE-INACTIVE VALUE '0'.
+
+        FD reclamations.
+        01 freclTampon.
+          02 frecl_id PIC 9(5).
+          02 frecl_idco PIC X(6).
+          02 frecl_motif PIC A(40).
+          02 frecl_description PIC A(40).
+          02 frecl_etat PIC A(10).
+          02 frecl_note PIC X(2).
+          02 frecl_note-num REDEFINES frecl_note PIC 9(2).
+          02 frecl_resolution PIC X(10).
+              88 RECL-REPAREE VALUE 'REPARATION'.
+              88 RECL-REMPLACEE VALUE 'REMPLACEE'.
+              88 RECL-REMBOURSEE VALUE 'REMBOURSEE'.
+              88 RECL-REJETEE VALUE 'REJETEE'.
+          02 frecl_agent PIC 9(3).
+          02 frecl_date_data.
+            05 frecl_date.
+                10 frecl_annee PIC 9(4).
+                10 frecl_mois PIC 9(2).
+                10 frecl_jour PIC 9(2).
+
+WORKING-STORAGE SECTION.
+        77 fcpt_stat PIC 9(2).
+        77 fart_stat PIC 9(2).
+        77 fstata_stat PIC 9(2).
+        77 fco_stat PIC 9(2).
+        77 frecl_stat PIC 9(2).
+
+PROCEDURE DIVISION.
+
+*> Orchestre les traitements de fin de journée : vérifie que les
+*> fichiers partagés sont accessibles, puis enchaîne les batchs
+*> (recalcul des statistiques articles, à terme export et
+*> réconciliation des compteurs).
+        0000-MAINLINE.
+        DISPLAY "---- Batch de nuit : debut ----"
+        OPEN I-O compteurs
+        OPEN I-O articles
+        OPEN I-O statistiquesArticles
+        OPEN I-O commandes
+        OPEN I-O reclamations
+        CLOSE compteurs
+        CLOSE articles
+        CLOSE statistiquesArticles
+        CLOSE commandes
+        CLOSE reclamations
+
+        DISPLAY "Recalcul des statistiques articles..."
+        CALL "StatsArticlesBatch"
+
+        DISPLAY "Sauvegarde des fichiers..."
+        CALL "ExportSauvegarde"
+
+        DISPLAY "Reconciliation des compteurs..."
+        CALL "ReconciliationCompteurs"
+
+        DISPLAY "---- Batch de nuit : fin ----"
+        STOP RUN.
