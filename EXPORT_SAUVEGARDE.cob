@@ -0,0 +1,311 @@
+*> LOURDELET MARTIN / LEVRARD MARTIN / MARTY THEO / GOUX ALEXANDRE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ExportSauvegarde.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT clients ASSIGN TO "clients.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fcl_id
+       ALTERNATE RECORD KEY fcl_nom WITH DUPLICATES
+       FILE STATUS IS fcl_stat.
+
+       SELECT articles ASSIGN TO "articles.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fart_id
+       ALTERNATE RECORD KEY fart_type WITH DUPLICATES
+       FILE STATUS IS fart_stat.
+
+       SELECT statistiquesArticles ASSIGN TO "statistiquesarticles.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fstata_idart
+       FILE STATUS IS fstata_stat.
+
+       SELECT commandes ASSIGN TO "commandes.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fco_id
+       ALTERNATE RECORD KEY fco_date WITH DUPLICATES
+       ALTERNATE RECORD KEY fco_idcl WITH DUPLICATES
+       FILE STATUS IS fco_stat.
+
+       SELECT reclamations ASSIGN TO "reclamations.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY frecl_id
+       ALTERNATE RECORD KEY frecl_etat WITH DUPLICATES
+       ALTERNATE RECORD KEY frecl_agent WITH DUPLICATES
+       FILE STATUS IS frecl_stat.
+
+       SELECT clientsExport ASSIGN TO WS-CLIENTS-FILE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS fclx_stat.
+
+       SELECT articlesExport ASSIGN TO WS-ARTICLES-FILE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS fartx_stat.
+
+       SELECT statsExport ASSIGN TO WS-STATS-FILE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS fstatax_stat.
+
+       SELECT commandesExport ASSIGN TO WS-COMMANDES-FILE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS fcox_stat.
+
+       SELECT reclamationsExport ASSIGN TO WS-RECLAMATIONS-FILE
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS freclx_stat.
+
+DATA DIVISION.
+FILE SECTION.
+
+        FD clients.
+        01 fclTampon.
+          02 fcl_id PIC 9(5).
+          02 fcl_nom PIC A(20).
+          02 fcl_prenom PIC A(20).
+          02 fcl_tel PIC A(10).
+          02 fcl_mail PIC A(20).
+          02 fcl_actif PIC X(1).
+              88 CLIENT-ACTIF VALUE '1'.
+              88 CLIENT-INACTIF VALUE '0'.
+
+        FD articles.
+        01 fartTampon.
+          02 fart_id PIC 9(5).
+          02 fart_nom PIC A(20).
+          02 fart_type PIC A(10).
+          02 fart_description PIC A(40).
+          02 fart_prix PIC 9(5)V99.
+          02 fart_dureegaranti PIC 9(3).
+          02 fart_actif PIC X(1).
+              88 ARTICLE-ACTIF VALUE '1'.
+              88 ARTICLE-INACTIF VALUE '0'.
+          02 fart_stock PIC 9(5).
+          02 fart_tauxtva PIC 9(2).
+
+        FD statistiquesArticles.
+        01 fstataTampon.
+          02 fstata_idart PIC 9(5).
+          02 fstata_nbrecl PIC 9(3).
+          02 fstata_nbCommande PIC 9(3).
+          02 fstata_qtevendue PIC 9(5).
+          02 fstata_pourcent PIC 9(2).
+
+        FD commandes.
+        01 fcoTampon.
+          02 fco_id PIC 9(5).
+          02 fco_idcl PIC 9(5).
+          02 fco_idart PIC 9(5).
+          02 fco_qte PIC 9(3).
+          02 fco_date_data.
+            05 fco_date.
+                10 fco_annee PIC 9(4).
+                10 fco_mois PIC 9(2).
+                10 fco_jour PIC 9(2).
+            05 fco_date-num REDEFINES fco_date PIC 9(8).
+          02 fco_promo PIC X(4).
+          02 fco_actif PIC X(1).
+              88 COMMANDE-ACTIVE VALUE '1'.
+              88 COMMANDE-INACTIVE VALUE '0'.
+
+        FD reclamations.
+        01 freclTampon.
+          02 frecl_id PIC 9(5).
+          02 frecl_idco PIC X(6).
+          02 frecl_motif PIC A(40).
+          02 frecl_description PIC A(40).
+          02 frecl_etat PIC A(10).
+          02 frecl_note PIC X(2).
+          02 frecl_note-num REDEFINES frecl_note PIC 9(2).
+          02 frecl_resolution PIC X(10).
+              88 RECL-REPAREE VALUE 'REPARATION'.
+              88 RECL-REMPLACEE VALUE 'REMPLACEE'.
+              88 RECL-REMBOURSEE VALUE 'REMBOURSEE'.
+              88 RECL-REJETEE VALUE 'REJETEE'.
+          02 frecl_agent PIC 9(3).
+          02 frecl_date_data.
+            05 frecl_date.
+                10 frecl_annee PIC 9(4).
+                10 frecl_mois PIC 9(2).
+                10 frecl_jour PIC 9(2).
+
+        FD clientsExport.
+        01 fclxTampon PIC X(76).
+
+        FD articlesExport.
+        01 fartxTampon PIC X(93).
+
+        FD statsExport.
+        01 fstataxTampon PIC X(18).
+
+        FD commandesExport.
+        01 fcoxTampon PIC X(31).
+
+        FD reclamationsExport.
+        01 freclxTampon PIC X(124).
+
+WORKING-STORAGE SECTION.
+        77 fcl_stat PIC 9(2).
+        77 fart_stat PIC 9(2).
+        77 fstata_stat PIC 9(2).
+        77 fco_stat PIC 9(2).
+        77 frecl_stat PIC 9(2).
+        77 fclx_stat PIC 9(2).
+        77 fartx_stat PIC 9(2).
+        77 fstatax_stat PIC 9(2).
+        77 fcox_stat PIC 9(2).
+        77 freclx_stat PIC 9(2).
+        77 Wfin PIC 9.
+        01 Wexp-date-data.
+            05 Wexp-annee PIC 9(4).
+            05 Wexp-mois PIC 9(2).
+            05 Wexp-jour PIC 9(2).
+        77 WS-CLIENTS-FILE PIC X(40).
+        77 WS-ARTICLES-FILE PIC X(40).
+        77 WS-STATS-FILE PIC X(40).
+        77 WS-COMMANDES-FILE PIC X(40).
+        77 WS-RECLAMATIONS-FILE PIC X(40).
+
+PROCEDURE DIVISION.
+
+*> Construit les noms de fichiers de sauvegarde datés du jour puis
+*> exporte séquentiellement les cinq fichiers indexés du système,
+*> chacun parcouru dans l'ordre de sa clé primaire.
+        0000-MAINLINE.
+        MOVE FUNCTION CURRENT-DATE(1:8) TO Wexp-date-data
+        STRING "clients_" Wexp-annee Wexp-mois Wexp-jour ".bak"
+            DELIMITED BY SIZE INTO WS-CLIENTS-FILE
+        STRING "articles_" Wexp-annee Wexp-mois Wexp-jour ".bak"
+            DELIMITED BY SIZE INTO WS-ARTICLES-FILE
+        STRING "statistiquesarticles_" Wexp-annee Wexp-mois Wexp-jour ".bak"
+            DELIMITED BY SIZE INTO WS-STATS-FILE
+        STRING "commandes_" Wexp-annee Wexp-mois Wexp-jour ".bak"
+            DELIMITED BY SIZE INTO WS-COMMANDES-FILE
+        STRING "reclamations_" Wexp-annee Wexp-mois Wexp-jour ".bak"
+            DELIMITED BY SIZE INTO WS-RECLAMATIONS-FILE
+
+        PERFORM 1000-EXPORTER-CLIENTS
+        PERFORM 2000-EXPORTER-ARTICLES
+        PERFORM 3000-EXPORTER-STATS
+        PERFORM 4000-EXPORTER-COMMANDES
+        PERFORM 5000-EXPORTER-RECLAMATIONS
+
+        DISPLAY "Sauvegarde terminee"
+        STOP RUN.
+
+        1000-EXPORTER-CLIENTS.
+        OPEN I-O clients
+        OPEN OUTPUT clientsExport
+        IF fcl_stat NOT = 35 THEN
+            MOVE 0 TO fcl_id
+            MOVE 0 TO Wfin
+            START clients KEY IS NOT LESS THAN fcl_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ clients NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fclTampon TO fclxTampon
+                        WRITE fclxTampon
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE clients
+        CLOSE clientsExport.
+
+        2000-EXPORTER-ARTICLES.
+        OPEN I-O articles
+        OPEN OUTPUT articlesExport
+        IF fart_stat NOT = 35 THEN
+            MOVE 0 TO fart_id
+            MOVE 0 TO Wfin
+            START articles KEY IS NOT LESS THAN fart_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ articles NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fartTampon TO fartxTampon
+                        WRITE fartxTampon
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE articles
+        CLOSE articlesExport.
+
+        3000-EXPORTER-STATS.
+        OPEN I-O statistiquesArticles
+        OPEN OUTPUT statsExport
+        IF fstata_stat NOT = 35 THEN
+            MOVE 0 TO fstata_idart
+            MOVE 0 TO Wfin
+            START statistiquesArticles KEY IS NOT LESS THAN fstata_idart
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ statistiquesArticles NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fstataTampon TO fstataxTampon
+                        WRITE fstataxTampon
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE statistiquesArticles
+        CLOSE statsExport.
+
+        4000-EXPORTER-COMMANDES.
+        OPEN I-O commandes
+        OPEN OUTPUT commandesExport
+        IF fco_stat NOT = 35 THEN
+            MOVE 0 TO fco_id
+            MOVE 0 TO Wfin
+            START commandes KEY IS NOT LESS THAN fco_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ commandes NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fcoTampon TO fcoxTampon
+                        WRITE fcoxTampon
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE commandes
+        CLOSE commandesExport.
+
+        5000-EXPORTER-RECLAMATIONS.
+        OPEN I-O reclamations
+        OPEN OUTPUT reclamationsExport
+        IF frecl_stat NOT = 35 THEN
+            MOVE 0 TO frecl_id
+            MOVE 0 TO Wfin
+            START reclamations KEY IS NOT LESS THAN frecl_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ reclamations NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE freclTampon TO freclxTampon
+                        WRITE freclxTampon
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE reclamations
+        CLOSE reclamationsExport.
