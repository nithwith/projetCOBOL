@@ -11,12 +11,14 @@ FILE-CONTROL.
        ACCESS MODE IS DYNAMIC
        RECORD KEY frecl_id
        ALTERNATE RECORD KEY frecl_etat WITH DUPLICATES
+       ALTERNATE RECORD KEY frecl_agent WITH DUPLICATES
        FILE STATUS IS frecl_stat.
 
        SELECT clients ASSIGN TO "clients.dat"
        ORGANIZATION INDEXED
        ACCESS IS DYNAMIC
        RECORD KEY fcl_id
+       ALTERNATE RECORD KEY fcl_nom WITH DUPLICATES
        FILE STATUS IS fcl_stat.
 
        SELECT commandes ASSIGN TO "commandes.dat"
@@ -24,6 +26,7 @@ FILE-CONTROL.
        ACCESS MODE IS DYNAMIC
        RECORD KEY fco_id
        ALTERNATE RECORD KEY fco_date WITH DUPLICATES
+       ALTERNATE RECORD KEY fco_idcl WITH DUPLICATES
        FILE STATUS IS fco_stat.
 
        SELECT articles ASSIGN TO "articles.dat"
@@ -43,24 +46,120 @@ FILE-CONTROL.
        ORGANIZATION INDEXED
        ACCESS MODE IS DYNAMIC
        RECORD KEY fcpt_id
+       LOCK MODE IS MANUAL
        FILE STATUS IS fcpt_stat.
 
+       SELECT promotions ASSIGN TO "promotions.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY fpromo_code
+       FILE STATUS IS fpromo_stat.
+
+       SELECT reclamationNotes ASSIGN TO "reclamationnotes.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY frecln_key
+       FILE STATUS IS frecln_stat.
+
+       SELECT reclamationHisto ASSIGN TO "reclamationhisto.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY frech_key
+       FILE STATUS IS frech_stat.
+
+       SELECT confirmationsCommande ASSIGN TO "confirmations.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS fconf_stat.
+
+       SELECT notificationsClient ASSIGN TO "notifications.txt"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS fnotif_stat.
+
+       SELECT lignesCommande ASSIGN TO "lignescommande.dat"
+       ORGANIZATION INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY flc_key
+       FILE STATUS IS flc_stat.
+
 DATA DIVISION.
 FILE SECTION.
 
         FD compteurs.
         01 fcptTampon.
             02 fcpt_id PIC X(1).
-            02 fcpt_val PIC 9(3).
+            02 fcpt_val PIC 9(5).
+
+        FD promotions.
+        01 fpromoTampon.
+          02 fpromo_code PIC X(4).
+          02 fpromo_pourcent PIC 9(2).
+          02 fpromo_debut_data.
+            05 fpromo_debut.
+                10 fpromo_debut_annee PIC 9(4).
+                10 fpromo_debut_mois PIC 9(2).
+                10 fpromo_debut_jour PIC 9(2).
+            05 fpromo_debut-num REDEFINES fpromo_debut PIC 9(8).
+          02 fpromo_fin_data.
+            05 fpromo_fin.
+                10 fpromo_fin_annee PIC 9(4).
+                10 fpromo_fin_mois PIC 9(2).
+                10 fpromo_fin_jour PIC 9(2).
+            05 fpromo_fin-num REDEFINES fpromo_fin PIC 9(8).
+
+        FD reclamationNotes.
+        01 freclnTampon.
+          02 frecln_key.
+            03 frecln_idrecl PIC 9(5).
+            03 frecln_seq PIC 9(3).
+          02 frecln_date_data.
+            05 frecln_date.
+                10 frecln_annee PIC 9(4).
+                10 frecln_mois PIC 9(2).
+                10 frecln_jour PIC 9(2).
+          02 frecln_texte PIC A(60).
+
+        FD reclamationHisto.
+        01 frechTampon.
+          02 frech_key.
+            03 frech_idrecl PIC 9(5).
+            03 frech_seq PIC 9(3).
+          02 frech_etatavant PIC A(10).
+          02 frech_etatapres PIC A(10).
+          02 frech_date_data.
+            05 frech_date.
+                10 frech_annee PIC 9(4).
+                10 frech_mois PIC 9(2).
+                10 frech_jour PIC 9(2).
+
+        FD confirmationsCommande.
+        01 fconfTampon PIC X(100).
+
+        FD notificationsClient.
+        01 fnotifTampon PIC X(100).
+
+        FD lignesCommande.
+        01 flcTampon.
+          02 flc_key.
+            03 flc_idco PIC 9(5).
+            03 flc_seq PIC 9(3).
+          02 flc_idart PIC 9(5).
+          02 flc_qte PIC 9(3).
 
         FD reclamations.
         01 freclTampon.
-          02 frecl_id PIC 9(3).
+          02 frecl_id PIC 9(5).
           02 frecl_idco PIC X(6).
           02 frecl_motif PIC A(40).
           02 frecl_description PIC A(40).
           02 frecl_etat PIC A(10).
           02 frecl_note PIC X(2).
+          02 frecl_note-num REDEFINES frecl_note PIC 9(2).
+          02 frecl_resolution PIC X(10).
+              88 RECL-REPAREE VALUE 'REPARATION'.
+              88 RECL-REMPLACEE VALUE 'REMPLACEE'.
+              88 RECL-REMBOURSEE VALUE 'REMBOURSEE'.
+              88 RECL-REJETEE VALUE 'REJETEE'.
+          02 frecl_agent PIC 9(3).
           02 frecl_date_data.
             05 frecl_date.
                 10 frecl_annee PIC 9(4).
@@ -69,38 +168,52 @@ FILE SECTION.
 
         FD clients.
         01 fclTampon.
-          02 fcl_id PIC 9(3).
+          02 fcl_id PIC 9(5).
           02 fcl_nom PIC A(20).
           02 fcl_prenom PIC A(20).
           02 fcl_tel PIC A(10).
           02 fcl_mail PIC A(20).
+          02 fcl_actif PIC X(1).
+              88 CLIENT-ACTIF VALUE '1'.
+              88 CLIENT-INACTIF VALUE '0'.
 
         FD commandes.
         01 fcoTampon.
-          02 fco_id PIC 9(3).
-          02 fco_idcl PIC 9(3).
-          02 fco_idart PIC 9(3).
+          02 fco_id PIC 9(5).
+          02 fco_idcl PIC 9(5).
+          02 fco_idart PIC 9(5).
+          02 fco_qte PIC 9(3).
           02 fco_date_data.
             05 fco_date.
                 10 fco_annee PIC 9(4).
                 10 fco_mois PIC 9(2).
                 10 fco_jour PIC 9(2).
+            05 fco_date-num REDEFINES fco_date PIC 9(8).
           02 fco_promo PIC X(4).
+          02 fco_actif PIC X(1).
+              88 COMMANDE-ACTIVE VALUE '1'.
+              88 COMMANDE-INACTIVE VALUE '0'.
 
         FD articles.
         01 fartTampon.
-          02 fart_id PIC 9(3).
+          02 fart_id PIC 9(5).
           02 fart_nom PIC A(20).
           02 fart_type PIC A(10).
           02 fart_description PIC A(40).
-          02 fart_prix PIC X(4).
-          02 fart_dureegaranti PIC A(20).
+          02 fart_prix PIC 9(5)V99.
+          02 fart_dureegaranti PIC 9(3).
+          02 fart_actif PIC X(1).
+              88 ARTICLE-ACTIF VALUE '1'.
+              88 ARTICLE-INACTIF VALUE '0'.
+          02 fart_stock PIC 9(5).
+          02 fart_tauxtva PIC 9(2).
 
         FD statistiquesArticles.
         01 fstataTampon.
-          02 fstata_idart PIC 9(3).
+          02 fstata_idart PIC 9(5).
           02 fstata_nbrecl PIC 9(3).
           02 fstata_nbCommande PIC 9(3).
+          02 fstata_qtevendue PIC 9(5).
           02 fstata_pourcent PIC 9(2).
 
 WORKING-STORAGE SECTION.
@@ -110,23 +223,85 @@ WORKING-STORAGE SECTION.
         77 fart_stat PIC 9(2).
         77 fstata_stat PIC 9(2).
         77 fcpt_stat PIC 9(2).
+        77 fpromo_stat PIC 9(2).
+        77 frecln_stat PIC 9(2).
+        77 frech_stat PIC 9(2).
+        77 fconf_stat PIC 9(2).
+        77 fnotif_stat PIC 9(2).
+        77 flc_stat PIC 9(2).
+        77 Wprochainseq PIC 9(3).
+        77 Wprochainseqh PIC 9(3).
+        77 Wprochainseql PIC 9(3).
+        77 Wdoublon-idco PIC X(6).
+        77 Wdoublon-date PIC 9(8).
+        77 Wdoublon-note PIC X(2).
+        77 Wdoublon-resolution PIC X(10).
+        77 Wmotcle PIC A(40).
+        77 Wlongmc PIC 9(2).
+        77 Wancien_etat PIC A(10).
+        77 Wrep2b PIC 9.
+        77 Wtrouve PIC 9.
+        77 WpromoOK PIC 9.
+        77 Wtotart PIC 9(9)V99.
+        77 Wtottype PIC 9(9)V99.
+        77 Wtotgen PIC 9(9)V99.
+        77 Wmoisachat PIC 9(6).
+        77 Wmoisexpire PIC 9(6).
+        77 Wmoisauj PIC 9(6).
+        77 Wsumnote PIC 9(7).
+        77 Wcountnote PIC 9(5).
+        77 Wmoyenne PIC 9(3)V99.
+        77 Wprixttc PIC 9(6)V99.
+        77 Wcnt-reparee PIC 9(5).
+        77 Wcnt-remplacee PIC 9(5).
+        77 Wcnt-remboursee PIC 9(5).
+        77 Wcnt-rejetee PIC 9(5).
+        77 Wcnt-clients PIC 9(5).
+        77 Wcnt-articles PIC 9(5).
+        77 Wcnt-commandes PIC 9(5).
+        77 Wcnt-ouvert PIC 9(5).
+        77 Wcnt-traitement PIC 9(5).
+        77 Wcnt-cloture PIC 9(5).
         77 frecl_idtemp PIC X(6).
         77 Wrep PIC 9.
         77 Wrep2 PIC 9.
         77 Wfin PIC 9.
+        77 Wfinl PIC 9.
         77 tmp PIC 9(3).
-        77 Wmenu PIC 9(1).
+        77 Wmenu PIC 9(2).
         77 Wnom PIC A(20).
         77 Wind PIC 9(6).
         77 W1 PIC 9(2).
+        77 W2 PIC 9(2).
         77 tmp_id_article PIC X(6).
         77 etatRec PIC 9(1).
+        77 Wtype PIC A(10).
+        77 Wetat PIC A(10).
+        77 Wagent PIC 9(3).
+        77 Wcnt-agent PIC 9(5).
         01 SYS-DATE-DATA.
             05 SYS-DATE .
                 10 SYS-YEAR PIC 9(4).
                 10 SYS-MONTH PIC 9(2).
                 10 SYS-DAY PIC 9(2).
 
+*> Bornes de date utilisées par le journal des ventes
+        01 Wdate-debut.
+            05 Wdeb-annee PIC 9(4).
+            05 Wdeb-mois PIC 9(2).
+            05 Wdeb-jour PIC 9(2).
+        01 Wdate-debut-num REDEFINES Wdate-debut PIC 9(8).
+        01 Wdate-fin.
+            05 Wfin-annee PIC 9(4).
+            05 Wfin-mois PIC 9(2).
+            05 Wfin-jour PIC 9(2).
+        01 Wdate-fin-num REDEFINES Wdate-fin PIC 9(8).
+        01 Wdate-cour.
+            05 Wcour-annee PIC 9(4).
+            05 Wcour-mois PIC 9(2).
+            05 Wcour-jour PIC 9(2).
+        01 Wdate-cour-num REDEFINES Wdate-cour PIC 9(8).
+
 
 
 PROCEDURE DIVISION.
@@ -142,8 +317,19 @@ PROCEDURE DIVISION.
             DISPLAY '7 --> Afficher/Modifier Réclamation' LINE 8 COL 1
             DISPLAY '8 --> Afficher Article' LINE 9 COL 1
             DISPLAY '9 --> Statistiques sur un Article' LINE 10 COL 1
-            DISPLAY '0 --> Quitter' LINE 11 COL 1
-            ACCEPT Wmenu LINE 12 COL 1
+            DISPLAY '10 --> Tableau de bord' LINE 11 COL 1
+            DISPLAY '11 --> Journal des ventes' LINE 12 COL 1
+            DISPLAY '12 --> Catalogue Articles par Type' LINE 13 COL 1
+            DISPLAY '13 --> File des Réclamations en cours' LINE 14 COL 1
+            DISPLAY '14 --> Ajout Code Promo' LINE 15 COL 1
+            DISPLAY '15 --> Rapport Revenus Articles' LINE 16 COL 1
+            DISPLAY '16 --> Rapport Satisfaction Client' LINE 17 COL 1
+            DISPLAY '17 --> Rapport Résolutions Réclamations' LINE 18 COL 1
+            DISPLAY '18 --> Charge de travail par Agent' LINE 19 COL 1
+            DISPLAY '20 --> Ajouter Ligne à une Commande' LINE 20 COL 1
+            DISPLAY '21 --> Recherche Réclamation par mot-clé' LINE 21 COL 1
+            DISPLAY '0 --> Quitter' LINE 22 COL 1
+            ACCEPT Wmenu LINE 23 COL 1
             IF Wmenu = 1 THEN
                 PERFORM AJOUT_CLIENT
             END-IF
@@ -171,6 +357,39 @@ PROCEDURE DIVISION.
             IF Wmenu = 9 THEN
                 PERFORM AFFICHER_STATS_ARTICLES
             END-IF
+            IF Wmenu = 10 THEN
+                PERFORM TABLEAU_DE_BORD
+            END-IF
+            IF Wmenu = 11 THEN
+                PERFORM JOURNAL_VENTES
+            END-IF
+            IF Wmenu = 12 THEN
+                PERFORM CATALOGUE_ARTICLES
+            END-IF
+            IF Wmenu = 13 THEN
+                PERFORM FILE_RECLAMATIONS
+            END-IF
+            IF Wmenu = 14 THEN
+                PERFORM AJOUT_PROMOTION
+            END-IF
+            IF Wmenu = 15 THEN
+                PERFORM RAPPORT_REVENUS
+            END-IF
+            IF Wmenu = 16 THEN
+                PERFORM RAPPORT_SATISFACTION
+            END-IF
+            IF Wmenu = 17 THEN
+                PERFORM RAPPORT_RESOLUTIONS
+            END-IF
+            IF Wmenu = 18 THEN
+                PERFORM RAPPORT_CHARGE_AGENTS
+            END-IF
+            IF Wmenu = 20 THEN
+                PERFORM AJOUTER_LIGNE_COMMANDE
+            END-IF
+            IF Wmenu = 21 THEN
+                PERFORM RECHERCHE_RECLAMATION_MOTCLE
+            END-IF
         END-PERFORM
         STOP RUN.
 
@@ -237,10 +456,11 @@ PROCEDURE DIVISION.
             OPEN I-O compteurs
             OPEN I-O commandes
             OPEN I-O statistiquesArticles
+            OPEN I-O articles
             MOVE 1 TO fcpt_id
 
             PERFORM WITH TEST AFTER UNTIL Wrep = 0
-            READ compteurs
+            READ compteurs WITH LOCK
             MOVE FUNCTION CURRENT-DATE TO frecl_date
 
             DISPLAY '------ RECLAMATION ------' WITH BLANK SCREEN
@@ -262,6 +482,7 @@ PROCEDURE DIVISION.
             INVALID KEY
 
                 DISPLAY 'Commande inexistante' WITH BLANK SCREEN
+                UNLOCK compteurs
                 PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                    DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
                    ACCEPT Wrep LINE 2 COL 21
@@ -269,13 +490,29 @@ PROCEDURE DIVISION.
 
             NOT INVALID KEY
 
+            MOVE fco_idart TO fart_id
+            READ articles
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    COMPUTE Wmoisachat = fco_annee * 12 + fco_mois
+                    COMPUTE Wmoisexpire = Wmoisachat + fart_dureegaranti
+                    COMPUTE Wmoisauj = frecl_annee * 12 + frecl_mois
+                    IF Wmoisauj > Wmoisexpire THEN
+                        DISPLAY 'ATTENTION : commande hors garantie' LINE 8 COL 1
+                    END-IF
+            END-READ
+
+            PERFORM VERIFIER_RECLAMATION_DOUBLON
+
             ACCEPT frecl_motif LINE 5 COL 30
             ACCEPT frecl_description LINE 6 COL 28
             MOVE 'ouvert' TO frecl_etat
             MOVE fcpt_val TO frecl_id
-            COMPUTE fcpt_val = fcpt_val + 1
+            MOVE 0 TO frecl_agent
             IF fstata_stat = 35 THEN
                 DISPLAY 'Problème statistiquesArticles' LINE 7 COL 1
+                UNLOCK compteurs
                 PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                   DISPLAY 'Réessayer ? 1 ou 0 :' LINE 9 COL 1
                   ACCEPT Wrep LINE 9 COL 33
@@ -283,10 +520,12 @@ PROCEDURE DIVISION.
             ELSE
                 MOVE fco_idart TO fstata_idart
                 READ statistiquesArticles
-                REWRITE fcptTampon
                 COMPUTE fstata_nbrecl = fstata_nbrecl + 1
                 REWRITE fstataTampon
                 WRITE freclTampon END-WRITE
+                COMPUTE fcpt_val = fcpt_val + 1
+                REWRITE fcptTampon
+                UNLOCK compteurs
                 DISPLAY 'Réclamation réalisée avec succès.' LINE 7 COL 1
                 PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                   DISPLAY 'Nouvelle reclamation ? 1 ou 0 :' LINE 9 COL 1
@@ -298,8 +537,44 @@ PROCEDURE DIVISION.
           CLOSE statistiquesArticles
           CLOSE compteurs
           CLOSE commandes
+          CLOSE articles
           CLOSE reclamations.
 
+*> Avertit le clerc si une réclamation existe déjà pour la commande
+*> frecl_idco saisie (fichier réclamations dépourvu de clé alternative
+*> sur ce champ, d'où un parcours séquentiel complet), sans bloquer la
+*> saisie en cours : frecl_id/frecl_etat/frecl_idco servent ici de
+*> zones de travail pour le parcours et sont restaurés/réécrits avant
+*> la fin de la procédure appelante.
+          VERIFIER_RECLAMATION_DOUBLON.
+          MOVE frecl_idco TO Wdoublon-idco
+          MOVE frecl_date_data TO Wdoublon-date
+          MOVE frecl_note TO Wdoublon-note
+          MOVE frecl_resolution TO Wdoublon-resolution
+          MOVE 12 TO W1
+          MOVE 0 TO frecl_id
+          MOVE 0 TO Wfin
+          START reclamations KEY IS NOT LESS THAN frecl_id
+              INVALID KEY MOVE 1 TO Wfin
+          END-START
+          PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+              READ reclamations NEXT RECORD
+                  AT END
+                      MOVE 1 TO Wfin
+                  NOT AT END
+                      IF frecl_idco = Wdoublon-idco THEN
+                          DISPLAY 'Attention : reclamation n. ' frecl_id
+                              ' deja ouverte (etat: ' frecl_etat
+                              ') pour cette commande' LINE W1 COL 1
+                          ADD 1 TO W1
+                      END-IF
+              END-READ
+          END-PERFORM
+          MOVE Wdoublon-idco TO frecl_idco
+          MOVE Wdoublon-date TO frecl_date_data
+          MOVE Wdoublon-note TO frecl_note
+          MOVE Wdoublon-resolution TO frecl_resolution.
+
           GERER_RECLAMATION.
           OPEN I-O reclamations
 
@@ -317,10 +592,13 @@ PROCEDURE DIVISION.
           DISPLAY '----- Recherche Reclamation -----' WITH BLANK SCREEN
             DISPLAY "Identifiant de la reclamation :" LINE 2 COL 1
             ACCEPT frecl_id LINE 2 COL 33
+            MOVE 0 TO Wtrouve
             READ reclamations
             INVALID KEY
                 DISPLAY 'Réclamation inexistante' LINE 3 COL 1
             NOT INVALID KEY
+               MOVE 1 TO Wtrouve
+               MOVE frecl_etat TO Wancien_etat
                DISPLAY 'Id reclamation :' LINE 3 COL 1
                DISPLAY frecl_id LINE 3 COL 16
                DISPLAY 'Id commande :' LINE 4 COL 1
@@ -329,6 +607,8 @@ PROCEDURE DIVISION.
                DISPLAY frecl_motif LINE 5 COL 9
                DISPLAY 'Etat :' LINE 6 COL 1
                DISPLAY frecl_etat LINE 6 COL 8
+               DISPLAY 'Agent :' LINE 7 COL 20
+               DISPLAY frecl_agent LINE 7 COL 28
                DISPLAY 'Date :' LINE 7 COL 1
                DISPLAY frecl_jour LINE 7 COL 8
                DISPLAY '/' LINE 7 COL 10
@@ -336,13 +616,22 @@ PROCEDURE DIVISION.
                DISPLAY '/' LINE 7 COL 13
                DISPLAY frecl_annee LINE 7 COL 14
             END-READ
+            IF Wtrouve = 1 THEN
+                PERFORM WITH TEST AFTER UNTIL Wrep2b = 0 OR Wrep2b = 1
+                    DISPLAY 'Ajouter une note de suivi ? 1 ou 0 :' LINE 8 COL 1
+                    ACCEPT Wrep2b LINE 8 COL 39
+                END-PERFORM
+                IF Wrep2b = 1 THEN
+                    PERFORM AJOUTER_NOTE_RECLAMATION
+                END-IF
+            END-IF
             PERFORM WITH TEST AFTER UNTIL Wrep2 = 0 OR Wrep2 = 1
                 DISPLAY 'Modifier cette réclamation :' LINE 9 COL 1
                 DISPLAY '1 --> OUI' LINE 10 COL 1
                 DISPLAY '0 --> NON' LINE 11 COL 1
                 ACCEPT Wrep2 LINE 12 COL 1
             END-PERFORM
-            IF Wrep2 = 1 THEN
+            IF Wrep2 = 1 AND Wtrouve = 1 THEN
           DISPLAY "---- Modification Réclamation ----" WITH BLANK SCREEN
               DISPLAY 'ID Réclamation modifiée :' LINE 3 COL 1
               DISPLAY frecl_id LINE 3 COL 26
@@ -350,19 +639,48 @@ PROCEDURE DIVISION.
               DISPLAY '1 --> ouvert' LINE 5 COL 1
               DISPLAY '2 --> en traitement' LINE 6 COL 1
               DISPLAY '3 --> cloture' LINE 7 COL 1
-              DISPLAY 'Autre --> ne rien faire' LINE 8 COL 1
+              DISPLAY 'Autre --> conserver l''état' LINE 8 COL 1
               DISPLAY 'Choix :' LINE 9 COL 1
               ACCEPT etatRec LINE 9 COL 9
+              DISPLAY 'Assigner à un agent (000 = aucun) :' LINE 17 COL 1
+              DISPLAY frecl_agent LINE 17 COL 38
+              ACCEPT frecl_agent LINE 17 COL 38
               IF etatRec = 1 THEN
                 MOVE 'ouvert' TO frecl_etat
                 REWRITE freclTampon
+                PERFORM ENREGISTRER_HISTORIQUE_RECLAMATION
               END-IF
               IF etatRec = 2 THEN
                 MOVE 'traitement' TO frecl_etat
                 REWRITE freclTampon
+                PERFORM ENREGISTRER_HISTORIQUE_RECLAMATION
               END-IF
               IF etatRec = 3 THEN
                 MOVE 'cloture' TO frecl_etat
+                DISPLAY 'Note de satisfaction client (00-10) :' LINE 10 COL 1
+                ACCEPT frecl_note-num LINE 10 COL 39
+                DISPLAY 'Type de résolution :' LINE 11 COL 1
+                DISPLAY '1 --> REPARATION' LINE 12 COL 1
+                DISPLAY '2 --> REMPLACEE' LINE 13 COL 1
+                DISPLAY '3 --> REMBOURSEE' LINE 14 COL 1
+                DISPLAY '4 --> REJETEE' LINE 15 COL 1
+                ACCEPT W1 LINE 16 COL 1
+                IF W1 = 1 THEN
+                    SET RECL-REPAREE TO TRUE
+                END-IF
+                IF W1 = 2 THEN
+                    SET RECL-REMPLACEE TO TRUE
+                END-IF
+                IF W1 = 3 THEN
+                    SET RECL-REMBOURSEE TO TRUE
+                END-IF
+                IF W1 = 4 THEN
+                    SET RECL-REJETEE TO TRUE
+                END-IF
+                REWRITE freclTampon
+                PERFORM ENREGISTRER_HISTORIQUE_RECLAMATION
+              END-IF
+              IF etatRec NOT = 1 AND etatRec NOT = 2 AND etatRec NOT = 3 THEN
                 REWRITE freclTampon
               END-IF
             END-IF
@@ -375,6 +693,507 @@ PROCEDURE DIVISION.
           END-IF
           CLOSE reclamations.
 
+*> Ajoute une entrée horodatée au journal de suivi de la réclamation
+*> frecl_id courante (fichier reclamationnotes.dat, clé frecl_id+seq),
+*> pour tracer chaque contact client sans écraser les précédents.
+          AJOUTER_NOTE_RECLAMATION.
+          OPEN I-O reclamationNotes
+          IF frecln_stat = 35 THEN
+              OPEN OUTPUT reclamationNotes
+              CLOSE reclamationNotes
+              OPEN I-O reclamationNotes
+          END-IF
+          MOVE frecl_id TO frecln_idrecl
+          MOVE 0 TO frecln_seq
+          MOVE 0 TO Wprochainseq
+          START reclamationNotes KEY IS NOT LESS THAN frecln_key
+              INVALID KEY
+                  CONTINUE
+          END-START
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+              READ reclamationNotes NEXT RECORD
+                  AT END
+                      MOVE 1 TO Wfin
+                  NOT AT END
+                      IF frecln_idrecl NOT = frecl_id THEN
+                          MOVE 1 TO Wfin
+                      ELSE
+                          MOVE frecln_seq TO Wprochainseq
+                      END-IF
+              END-READ
+          END-PERFORM
+          ADD 1 TO Wprochainseq
+          MOVE frecl_id TO frecln_idrecl
+          MOVE Wprochainseq TO frecln_seq
+          MOVE FUNCTION CURRENT-DATE TO frecln_date
+          DISPLAY 'Note de suivi :' LINE 9 COL 1
+          ACCEPT frecln_texte LINE 9 COL 17
+          WRITE freclnTampon END-WRITE
+          CLOSE reclamationNotes.
+
+*> Journalise un changement d'état de la réclamation frecl_id courante
+*> (fichier reclamationhisto.dat, clé frecl_id+seq) en conservant
+*> l'ancien état (Wancien_etat, capturé à la lecture) et le nouveau.
+          ENREGISTRER_HISTORIQUE_RECLAMATION.
+          OPEN I-O reclamationHisto
+          IF frech_stat = 35 THEN
+              OPEN OUTPUT reclamationHisto
+              CLOSE reclamationHisto
+              OPEN I-O reclamationHisto
+          END-IF
+          MOVE frecl_id TO frech_idrecl
+          MOVE 0 TO frech_seq
+          MOVE 0 TO Wprochainseqh
+          START reclamationHisto KEY IS NOT LESS THAN frech_key
+              INVALID KEY
+                  CONTINUE
+          END-START
+          MOVE 0 TO Wfin
+          PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+              READ reclamationHisto NEXT RECORD
+                  AT END
+                      MOVE 1 TO Wfin
+                  NOT AT END
+                      IF frech_idrecl NOT = frecl_id THEN
+                          MOVE 1 TO Wfin
+                      ELSE
+                          MOVE frech_seq TO Wprochainseqh
+                      END-IF
+              END-READ
+          END-PERFORM
+          ADD 1 TO Wprochainseqh
+          MOVE frecl_id TO frech_idrecl
+          MOVE Wprochainseqh TO frech_seq
+          MOVE Wancien_etat TO frech_etatavant
+          MOVE frecl_etat TO frech_etatapres
+          MOVE FUNCTION CURRENT-DATE TO frech_date
+          WRITE frechTampon END-WRITE
+          MOVE frecl_etat TO Wancien_etat
+          CLOSE reclamationHisto
+          PERFORM NOTIFIER_CLIENT_RECLAMATION.
+
+*> Retrouve, à partir de la réclamation frecl_id courante, la commande
+*> puis le client concernés (frecl_idco -> fco_idcl -> fcl_mail) et
+*> dépose une notification de changement d'état dans le fichier lu par
+*> l'outil d'envoi de mails, sans bloquer la saisie si le mail est
+*> introuvable.
+          NOTIFIER_CLIENT_RECLAMATION.
+          MOVE frecl_idco TO fco_id
+          OPEN I-O commandes
+          READ commandes
+              INVALID KEY
+                  CONTINUE
+              NOT INVALID KEY
+                  MOVE fco_idcl TO fcl_id
+                  OPEN I-O clients
+                  READ clients
+                      INVALID KEY
+                          CONTINUE
+                      NOT INVALID KEY
+                          OPEN EXTEND notificationsClient
+                          IF fnotif_stat = 35 THEN
+                              OPEN OUTPUT notificationsClient
+                              CLOSE notificationsClient
+                              OPEN EXTEND notificationsClient
+                          END-IF
+                          MOVE SPACES TO fnotifTampon
+                          STRING 'Client: ' fcl_mail
+                                 ' - Reclamation n. ' frecl_id
+                                 ' - Nouvel etat: ' frecl_etat
+                              DELIMITED BY SIZE INTO fnotifTampon
+                          WRITE fnotifTampon
+                          CLOSE notificationsClient
+                  END-READ
+                  CLOSE clients
+          END-READ
+          CLOSE commandes.
+
+*> Constitue la file de travail des réclamations en cours, en
+*> parcourant la clé alternative frecl_etat pour 'ouvert' puis
+*> 'traitement', afin d'éviter de deviner les frecl_id un par un.
+          FILE_RECLAMATIONS.
+          OPEN I-O reclamations
+          IF frecl_stat = 35 THEN
+              DISPLAY 'Fichier réclamation inexistant' WITH BLANK SCREEN
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                 DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                 ACCEPT Wrep LINE 2 COL 22
+              END-PERFORM
+          ELSE
+              DISPLAY '--- Réclamations ouvertes ---' WITH BLANK SCREEN
+              MOVE 'ouvert' TO Wetat
+              MOVE 4 TO W1
+              PERFORM PARCOURIR_RECLAMATIONS_ETAT
+              DISPLAY '--- Réclamations en traitement ---' LINE 15 COL 1
+              MOVE 'traitement' TO Wetat
+              MOVE 16 TO W1
+              PERFORM PARCOURIR_RECLAMATIONS_ETAT
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                  DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 23 COL 1
+                  ACCEPT Wrep LINE 23 COL 34
+              END-PERFORM
+          END-IF
+          CLOSE reclamations.
+
+*> Sous-routine commune : parcourt reclamations pour l'état recherché
+*> (Wetat) à partir de la ligne courante (W1) et les affiche.
+          PARCOURIR_RECLAMATIONS_ETAT.
+          MOVE Wetat TO frecl_etat
+          MOVE 0 TO Wfin
+          START reclamations KEY IS = frecl_etat
+              INVALID KEY
+                  MOVE 1 TO Wfin
+                  DISPLAY 'Aucune réclamation dans cet état' LINE W1 COL 1
+          END-START
+          PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+              READ reclamations NEXT RECORD
+                  AT END
+                      MOVE 1 TO Wfin
+                  NOT AT END
+                      IF frecl_etat NOT = Wetat THEN
+                          MOVE 1 TO Wfin
+                      ELSE
+                          DISPLAY frecl_id LINE W1 COL 1
+                          DISPLAY frecl_idco LINE W1 COL 8
+                          DISPLAY frecl_motif LINE W1 COL 16
+                          ADD 1 TO W1
+                      END-IF
+              END-READ
+          END-PERFORM.
+
+*> Recherche libre d'un mot-clé dans le motif ou la description des
+*> réclamations. Ces deux zones ne disposent pas de clé alternative,
+*> d'où un parcours séquentiel complet du fichier sur la clé primaire.
+          RECHERCHE_RECLAMATION_MOTCLE.
+          OPEN I-O reclamations
+          IF frecl_stat = 35 THEN
+              DISPLAY 'Fichier réclamation inexistant' WITH BLANK SCREEN
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                 DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                 ACCEPT Wrep LINE 2 COL 22
+              END-PERFORM
+          ELSE
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0
+          DISPLAY '------- Recherche par mot-clé -------' WITH BLANK SCREEN
+          DISPLAY 'Mot-clé recherché :' LINE 2 COL 1
+          MOVE SPACES TO Wmotcle
+          ACCEPT Wmotcle LINE 2 COL 21
+          COMPUTE Wlongmc = FUNCTION LENGTH(FUNCTION TRIM(Wmotcle))
+          MOVE 4 TO W1
+          MOVE 0 TO frecl_id
+          MOVE 0 TO Wfin
+          START reclamations KEY IS NOT LESS THAN frecl_id
+              INVALID KEY MOVE 1 TO Wfin
+          END-START
+          PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+              READ reclamations NEXT RECORD
+                  AT END
+                      MOVE 1 TO Wfin
+                  NOT AT END
+                      PERFORM RECHERCHER_MOTCLE_DANS_RECLAMATION
+              END-READ
+          END-PERFORM
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+             DISPLAY 'Nouvelle recherche ? 1 ou 0 :' LINE 22 COL 1
+             ACCEPT Wrep LINE 22 COL 31
+          END-PERFORM
+          END-PERFORM
+          END-IF
+          CLOSE reclamations.
+
+*> Sous-routine commune : teste si Wmotcle apparaît dans frecl_motif
+*> ou frecl_description de l'enregistrement courant, par comparaison
+*> de sous-chaînes glissante (pas de fonction "contains" en COBOL).
+          RECHERCHER_MOTCLE_DANS_RECLAMATION.
+          MOVE 0 TO Wtrouve
+          IF Wlongmc > 0 THEN
+              PERFORM VARYING W2 FROM 1 BY 1
+                  UNTIL W2 > 41 - Wlongmc OR Wtrouve = 1
+                  IF frecl_motif(W2:Wlongmc) = Wmotcle(1:Wlongmc) THEN
+                      MOVE 1 TO Wtrouve
+                  END-IF
+                  IF frecl_description(W2:Wlongmc) = Wmotcle(1:Wlongmc) THEN
+                      MOVE 1 TO Wtrouve
+                  END-IF
+              END-PERFORM
+          END-IF
+          IF Wtrouve = 1 THEN
+              DISPLAY frecl_id LINE W1 COL 1
+              DISPLAY frecl_idco LINE W1 COL 8
+              DISPLAY frecl_motif LINE W1 COL 16
+              ADD 1 TO W1
+          END-IF.
+
+*> Parcourt les réclamations closes (clé alternative frecl_etat)
+*> et calcule la note de satisfaction moyenne saisie par GERER_RECLAMATION.
+          RAPPORT_SATISFACTION.
+          OPEN I-O reclamations
+          IF frecl_stat = 35 THEN
+              DISPLAY 'Fichier réclamation inexistant' WITH BLANK SCREEN
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                 DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                 ACCEPT Wrep LINE 2 COL 22
+              END-PERFORM
+          ELSE
+              DISPLAY '---- Satisfaction Client ----' WITH BLANK SCREEN
+              MOVE 'cloture' TO frecl_etat
+              MOVE 0 TO Wfin
+              MOVE 0 TO Wsumnote
+              MOVE 0 TO Wcountnote
+              START reclamations KEY IS = frecl_etat
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                  READ reclamations NEXT RECORD
+                      AT END
+                          MOVE 1 TO Wfin
+                      NOT AT END
+                          IF frecl_etat NOT = 'cloture' THEN
+                              MOVE 1 TO Wfin
+                          ELSE
+                              IF frecl_note-num > 0 THEN
+                                  ADD frecl_note-num TO Wsumnote
+                                  ADD 1 TO Wcountnote
+                              END-IF
+                          END-IF
+                  END-READ
+              END-PERFORM
+              IF Wcountnote = 0 THEN
+                  DISPLAY 'Aucune note enregistrée' LINE 3 COL 1
+              ELSE
+                  DIVIDE Wsumnote BY Wcountnote GIVING Wmoyenne
+                  DISPLAY 'Nombre de réclamations notées :' LINE 3 COL 1
+                  DISPLAY Wcountnote LINE 3 COL 34
+                  DISPLAY 'Note moyenne :' LINE 4 COL 1
+                  DISPLAY Wmoyenne LINE 4 COL 16
+              END-IF
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                  DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 6 COL 1
+                  ACCEPT Wrep LINE 6 COL 34
+              END-PERFORM
+          END-IF
+          CLOSE reclamations.
+
+*> Parcourt les réclamations closes et ventile les résolutions
+*> (réparation/remplacement/remboursement/rejet) pour connaître
+*> ce que coûtent réellement les réclamations.
+          RAPPORT_RESOLUTIONS.
+          OPEN I-O reclamations
+          IF frecl_stat = 35 THEN
+              DISPLAY 'Fichier réclamation inexistant' WITH BLANK SCREEN
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                 DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                 ACCEPT Wrep LINE 2 COL 22
+              END-PERFORM
+          ELSE
+              DISPLAY '---- Résolutions des Réclamations ----' WITH BLANK SCREEN
+              MOVE 'cloture' TO frecl_etat
+              MOVE 0 TO Wfin
+              MOVE 0 TO Wcnt-reparee
+              MOVE 0 TO Wcnt-remplacee
+              MOVE 0 TO Wcnt-remboursee
+              MOVE 0 TO Wcnt-rejetee
+              START reclamations KEY IS = frecl_etat
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                  READ reclamations NEXT RECORD
+                      AT END
+                          MOVE 1 TO Wfin
+                      NOT AT END
+                          IF frecl_etat NOT = 'cloture' THEN
+                              MOVE 1 TO Wfin
+                          ELSE
+                              EVALUATE TRUE
+                                  WHEN RECL-REPAREE
+                                      ADD 1 TO Wcnt-reparee
+                                  WHEN RECL-REMPLACEE
+                                      ADD 1 TO Wcnt-remplacee
+                                  WHEN RECL-REMBOURSEE
+                                      ADD 1 TO Wcnt-remboursee
+                                  WHEN RECL-REJETEE
+                                      ADD 1 TO Wcnt-rejetee
+                                  WHEN OTHER
+                                      CONTINUE
+                              END-EVALUATE
+                          END-IF
+                  END-READ
+              END-PERFORM
+              DISPLAY 'Réparées   :' LINE 3 COL 1
+              DISPLAY Wcnt-reparee LINE 3 COL 14
+              DISPLAY 'Remplacées :' LINE 4 COL 1
+              DISPLAY Wcnt-remplacee LINE 4 COL 14
+              DISPLAY 'Remboursées:' LINE 5 COL 1
+              DISPLAY Wcnt-remboursee LINE 5 COL 14
+              DISPLAY 'Rejetées   :' LINE 6 COL 1
+              DISPLAY Wcnt-rejetee LINE 6 COL 14
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                  DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 8 COL 1
+                  ACCEPT Wrep LINE 8 COL 34
+              END-PERFORM
+          END-IF
+          CLOSE reclamations.
+
+*> Parcourt les réclamations en cours ou en traitement triées par
+*> frecl_agent (clé alternative) et compte la charge de dossiers
+*> ouverts affectée à chaque agent, agent 000 = non affecté.
+          RAPPORT_CHARGE_AGENTS.
+          OPEN I-O reclamations
+          IF frecl_stat = 35 THEN
+              DISPLAY 'Fichier réclamation inexistant' WITH BLANK SCREEN
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                 DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                 ACCEPT Wrep LINE 2 COL 22
+              END-PERFORM
+          ELSE
+              DISPLAY '---- Charge de travail par Agent ----' WITH BLANK SCREEN
+              MOVE 0 TO frecl_agent
+              MOVE 3 TO W1
+              MOVE 0 TO Wfin
+              MOVE 0 TO Wagent
+              MOVE 0 TO Wcnt-agent
+              START reclamations KEY IS NOT LESS THAN frecl_agent
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                  READ reclamations NEXT RECORD
+                      AT END
+                          MOVE 1 TO Wfin
+                      NOT AT END
+                          IF frecl_agent NOT = Wagent THEN
+                              IF Wcnt-agent > 0 THEN
+                                  DISPLAY 'Agent ' LINE W1 COL 1
+                                  DISPLAY Wagent LINE W1 COL 7
+                                  DISPLAY Wcnt-agent LINE W1 COL 15
+                                  ADD 1 TO W1
+                              END-IF
+                              MOVE frecl_agent TO Wagent
+                              MOVE 0 TO Wcnt-agent
+                          END-IF
+                          IF frecl_etat = 'ouvert' OR frecl_etat = 'traitement' THEN
+                              ADD 1 TO Wcnt-agent
+                          END-IF
+                  END-READ
+              END-PERFORM
+              IF Wcnt-agent > 0 THEN
+                  DISPLAY 'Agent ' LINE W1 COL 1
+                  DISPLAY Wagent LINE W1 COL 7
+                  DISPLAY Wcnt-agent LINE W1 COL 15
+                  ADD 1 TO W1
+              END-IF
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                  DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 18 COL 1
+                  ACCEPT Wrep LINE 18 COL 34
+              END-PERFORM
+          END-IF
+          CLOSE reclamations.
+
+*> Balaye les cinq fichiers du système pour afficher un tableau de
+*> bord en lecture seule : effectifs clients/articles/commandes et
+*> répartition des réclamations par état.
+          TABLEAU_DE_BORD.
+          OPEN I-O clients
+          OPEN I-O articles
+          OPEN I-O commandes
+          OPEN I-O reclamations
+          DISPLAY '-------- Tableau de bord --------' WITH BLANK SCREEN
+          MOVE 0 TO Wcnt-clients
+          IF fcl_stat NOT = 35 THEN
+              MOVE 0 TO fcl_id
+              MOVE 0 TO Wfin
+              START clients KEY IS NOT LESS THAN fcl_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                  READ clients NEXT RECORD
+                      AT END
+                          MOVE 1 TO Wfin
+                      NOT AT END
+                          ADD 1 TO Wcnt-clients
+                  END-READ
+              END-PERFORM
+          END-IF
+          MOVE 0 TO Wcnt-articles
+          IF fart_stat NOT = 35 THEN
+              MOVE 0 TO fart_id
+              MOVE 0 TO Wfin
+              START articles KEY IS NOT LESS THAN fart_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                  READ articles NEXT RECORD
+                      AT END
+                          MOVE 1 TO Wfin
+                      NOT AT END
+                          ADD 1 TO Wcnt-articles
+                  END-READ
+              END-PERFORM
+          END-IF
+          MOVE 0 TO Wcnt-commandes
+          IF fco_stat NOT = 35 THEN
+              MOVE 0 TO fco_id
+              MOVE 0 TO Wfin
+              START commandes KEY IS NOT LESS THAN fco_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                  READ commandes NEXT RECORD
+                      AT END
+                          MOVE 1 TO Wfin
+                      NOT AT END
+                          ADD 1 TO Wcnt-commandes
+                  END-READ
+              END-PERFORM
+          END-IF
+          MOVE 0 TO Wcnt-ouvert
+          MOVE 0 TO Wcnt-traitement
+          MOVE 0 TO Wcnt-cloture
+          IF frecl_stat NOT = 35 THEN
+              MOVE 0 TO frecl_id
+              MOVE 0 TO Wfin
+              START reclamations KEY IS NOT LESS THAN frecl_id
+                  INVALID KEY MOVE 1 TO Wfin
+              END-START
+              PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                  READ reclamations NEXT RECORD
+                      AT END
+                          MOVE 1 TO Wfin
+                      NOT AT END
+                          EVALUATE frecl_etat
+                              WHEN 'ouvert'
+                                  ADD 1 TO Wcnt-ouvert
+                              WHEN 'traitement'
+                                  ADD 1 TO Wcnt-traitement
+                              WHEN 'cloture'
+                                  ADD 1 TO Wcnt-cloture
+                              WHEN OTHER
+                                  CONTINUE
+                          END-EVALUATE
+                  END-READ
+              END-PERFORM
+          END-IF
+          DISPLAY 'Clients            :' LINE 2 COL 1
+          DISPLAY Wcnt-clients LINE 2 COL 23
+          DISPLAY 'Articles           :' LINE 3 COL 1
+          DISPLAY Wcnt-articles LINE 3 COL 23
+          DISPLAY 'Commandes          :' LINE 4 COL 1
+          DISPLAY Wcnt-commandes LINE 4 COL 23
+          DISPLAY 'Réclamations ouvertes    :' LINE 5 COL 1
+          DISPLAY Wcnt-ouvert LINE 5 COL 29
+          DISPLAY 'Réclamations en traitement :' LINE 6 COL 1
+          DISPLAY Wcnt-traitement LINE 6 COL 31
+          DISPLAY 'Réclamations cloturées   :' LINE 7 COL 1
+          DISPLAY Wcnt-cloture LINE 7 COL 29
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+              DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 9 COL 1
+              ACCEPT Wrep LINE 9 COL 34
+          END-PERFORM
+          CLOSE clients
+          CLOSE articles
+          CLOSE commandes
+          CLOSE reclamations.
+
 *> Procédures relatives au fichier clients
 
         AJOUT_CLIENT.
@@ -399,7 +1218,7 @@ PROCEDURE DIVISION.
         MOVE 2 TO fcpt_id
 
         PERFORM WITH TEST AFTER UNTIL Wrep = 0
-        READ compteurs
+        READ compteurs WITH LOCK
         DISPLAY '------- AJOUT CLIENT -------' WITH BLANK SCREEN
           DISPLAY 'Identifiant Client :' LINE 2 COL 1
           DISPLAY 'Nom Client :' LINE 3 COL 1
@@ -409,13 +1228,28 @@ PROCEDURE DIVISION.
           DISPLAY fcpt_val LINE 2 COL 22
           ACCEPT fcl_nom LINE 3 COL 14
           ACCEPT fcl_prenom LINE 4 COL 17
-          ACCEPT fcl_tel LINE 5 COL 20
-          ACCEPT fcl_mail LINE 6 COL 15
+          PERFORM WITH TEST AFTER UNTIL fcl_tel IS NUMERIC
+              ACCEPT fcl_tel LINE 5 COL 20
+              IF fcl_tel NOT NUMERIC THEN
+                  DISPLAY 'Telephone invalide (10 chiffres) :' LINE 9 COL 1
+              END-IF
+          END-PERFORM
+          MOVE 0 TO Wind
+          PERFORM WITH TEST AFTER UNTIL Wind > 0
+              ACCEPT fcl_mail LINE 6 COL 15
+              MOVE 0 TO Wind
+              INSPECT fcl_mail TALLYING Wind FOR ALL '@'
+              IF Wind = 0 THEN
+                  DISPLAY 'Mail invalide (doit contenir @) :' LINE 9 COL 1
+              END-IF
+          END-PERFORM
+          DISPLAY SPACES LINE 9 COL 1
           MOVE fcpt_val TO fcl_id
+          SET CLIENT-ACTIF TO TRUE
+          WRITE fclTampon END-WRITE
           COMPUTE fcpt_val = fcpt_val + 1
           REWRITE fcptTampon
-
-          WRITE fclTampon END-WRITE
+          UNLOCK compteurs
           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
              DISPLAY 'Ajouter un autre client ? 1 ou 0 :' LINE 8 COL 1
              ACCEPT Wrep LINE 9 COL 1
@@ -437,6 +1271,12 @@ PROCEDURE DIVISION.
 
         PERFORM WITH TEST AFTER UNTIL Wrep = 0
         DISPLAY '------- Recherche Client -------' WITH BLANK SCREEN
+        DISPLAY '1 --> Recherche par identifiant' LINE 2 COL 1
+        DISPLAY '2 --> Recherche par nom' LINE 3 COL 1
+        ACCEPT W1 LINE 4 COL 1
+        IF W1 = 2 THEN
+            PERFORM RECHERCHER_CLIENT_PAR_NOM
+        ELSE
         DISPLAY "Identifiant du client :" LINE 2 COL 1
         ACCEPT fcl_id LINE 2 COL 25
         READ clients
@@ -453,7 +1293,21 @@ PROCEDURE DIVISION.
            DISPLAY fcl_tel LINE 6 COL 7
            DISPLAY 'Mail :' LINE 7 COL 1
            DISPLAY fcl_mail LINE 7 COL 8
+           DISPLAY 'Actif :' LINE 8 COL 1
+           DISPLAY fcl_actif LINE 8 COL 9
+           IF CLIENT-ACTIF THEN
+               PERFORM WITH TEST AFTER UNTIL Wrep2b = 0 OR Wrep2b = 1
+                   DISPLAY 'Désactiver ce client ? 1 ou 0 :' LINE 20 COL 1
+                   ACCEPT Wrep2b LINE 20 COL 34
+               END-PERFORM
+               IF Wrep2b = 1 THEN
+                   SET CLIENT-INACTIF TO TRUE
+                   REWRITE fclTampon
+               END-IF
+           END-IF
+           PERFORM AFFICHER_HISTORIQUE_CLIENT
         END-READ
+        END-IF
          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
            DISPLAY 'Afficher autre client ? 1 ou 0 :' LINE 9 COL 1
            ACCEPT Wrep LINE 9 COL 34
@@ -463,6 +1317,79 @@ PROCEDURE DIVISION.
         END-IF
         CLOSE clients.
 
+*> Parcourt les commandes du client courant via la clé alternative
+*> fco_idcl, afin de reconstituer son historique d'achats complet.
+        AFFICHER_HISTORIQUE_CLIENT.
+        OPEN I-O commandes
+        IF fco_stat = 35 THEN
+            DISPLAY 'Aucune commande enregistrée' LINE 9 COL 1
+        ELSE
+            MOVE fcl_id TO fco_idcl
+            MOVE 0 TO Wfin
+            MOVE 9 TO W1
+            DISPLAY '--- Historique des commandes ---' LINE 9 COL 1
+            START commandes KEY IS = fco_idcl
+                INVALID KEY
+                    MOVE 1 TO Wfin
+                    DISPLAY 'Aucune commande pour ce client' LINE 10 COL 1
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ commandes NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        IF fco_idcl NOT = fcl_id THEN
+                            MOVE 1 TO Wfin
+                        ELSE
+                            ADD 1 TO W1
+                            DISPLAY 'Commande ' LINE W1 COL 1
+                            DISPLAY fco_id LINE W1 COL 11
+                            DISPLAY 'Article ' LINE W1 COL 20
+                            DISPLAY fco_idart LINE W1 COL 29
+                            DISPLAY fco_jour LINE W1 COL 34
+                            DISPLAY '/' LINE W1 COL 36
+                            DISPLAY fco_mois LINE W1 COL 37
+                            DISPLAY '/' LINE W1 COL 39
+                            DISPLAY fco_annee LINE W1 COL 40
+                        END-IF
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE commandes.
+
+*> Parcourt les clients par ordre de nom (clé alternative fcl_nom,
+*> autorisant les doublons) pour retrouver un client sans connaître
+*> son identifiant.
+        RECHERCHER_CLIENT_PAR_NOM.
+        DISPLAY 'Nom recherché :' LINE 2 COL 1
+        ACCEPT fcl_nom LINE 2 COL 17
+        MOVE fcl_nom TO Wnom
+        MOVE 0 TO Wfin
+        MOVE 3 TO W1
+        START clients KEY IS = fcl_nom
+            INVALID KEY
+                MOVE 1 TO Wfin
+                DISPLAY 'Aucun client à ce nom' LINE 3 COL 1
+        END-START
+        PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+            READ clients NEXT RECORD
+                AT END
+                    MOVE 1 TO Wfin
+                NOT AT END
+                    IF fcl_nom NOT = Wnom THEN
+                        MOVE 1 TO Wfin
+                    ELSE
+                        IF CLIENT-ACTIF THEN
+                            DISPLAY 'ID ' LINE W1 COL 1
+                            DISPLAY fcl_id LINE W1 COL 5
+                            DISPLAY fcl_prenom LINE W1 COL 12
+                            DISPLAY fcl_tel LINE W1 COL 34
+                            ADD 1 TO W1
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM.
+
 *> Procédures relatives au fichier commandes
 
         AJOUT_COMMANDE.
@@ -486,10 +1413,22 @@ PROCEDURE DIVISION.
           OPEN I-O clients
           OPEN I-O statistiquesArticles
           OPEN I-O articles
+          OPEN I-O promotions
+          IF fpromo_stat = 35 THEN
+              OPEN OUTPUT promotions
+              CLOSE promotions
+              OPEN I-O promotions
+          END-IF
+          OPEN I-O lignesCommande
+          IF flc_stat = 35 THEN
+              OPEN OUTPUT lignesCommande
+              CLOSE lignesCommande
+              OPEN I-O lignesCommande
+          END-IF
           MOVE 3 TO fcpt_id
           PERFORM WITH TEST AFTER UNTIL Wrep = 0
 
-          READ compteurs
+          READ compteurs WITH LOCK
           MOVE FUNCTION CURRENT-DATE TO fco_date
 
           DISPLAY '------- AJOUT COMMANDE -------' WITH BLANK SCREEN
@@ -498,6 +1437,7 @@ PROCEDURE DIVISION.
           DISPLAY 'Identifiant Client :' LINE 4 COL 1
           DISPLAY 'Identifiant Article :' LINE 5 COL 1
           DISPLAY 'Code Promo :' LINE 6 COL 1
+          DISPLAY 'Quantité :' LINE 7 COL 1
           DISPLAY fcpt_val LINE 2 COL 30
 
 
@@ -512,12 +1452,21 @@ PROCEDURE DIVISION.
           INVALID KEY
 
             DISPLAY 'Client inexistant' WITH BLANK SCREEN
+            UNLOCK compteurs
             PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
                ACCEPT Wrep LINE 2 COL 22
             END-PERFORM
 
           NOT INVALID KEY
+          IF CLIENT-INACTIF THEN
+            DISPLAY 'Client désactivé' WITH BLANK SCREEN
+            UNLOCK compteurs
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+               DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+               ACCEPT Wrep LINE 2 COL 22
+            END-PERFORM
+          ELSE
 
           ACCEPT fco_idart LINE 5 COL 23
           MOVE fco_idart TO fart_id
@@ -525,38 +1474,285 @@ PROCEDURE DIVISION.
 
               INVALID KEY
                 DISPLAY 'Article inexistant' WITH BLANK SCREEN
+                UNLOCK compteurs
                 PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                    DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
                    ACCEPT Wrep LINE 2 COL 22
                 END-PERFORM
 
               NOT INVALID KEY
+              IF ARTICLE-INACTIF THEN
+                DISPLAY 'Article désactivé' WITH BLANK SCREEN
+                UNLOCK compteurs
+                PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                   DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                   ACCEPT Wrep LINE 2 COL 22
+                END-PERFORM
+              ELSE
+              IF fart_stock = 0 THEN
+                DISPLAY 'Rupture de stock, commande impossible' WITH BLANK SCREEN
+                UNLOCK compteurs
+                PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                   DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                   ACCEPT Wrep LINE 2 COL 22
+                END-PERFORM
+              ELSE
+                ACCEPT fco_qte LINE 7 COL 12
+                IF fco_qte = 0 THEN
+                    MOVE 1 TO fco_qte
+                END-IF
+                IF fco_qte > fart_stock THEN
+                  DISPLAY 'Stock insuffisant pour cette quantité' LINE 9 COL 1
+                  UNLOCK compteurs
+                  PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                     DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                     ACCEPT Wrep LINE 2 COL 22
+                  END-PERFORM
+                ELSE
                 MOVE fart_id TO fstata_idart
                 READ statistiquesArticles
                 ACCEPT fco_promo LINE 6 COL 14
+                MOVE 0 TO WpromoOK
+                PERFORM WITH TEST AFTER UNTIL WpromoOK = 1
+                  IF fco_promo = SPACES THEN
+                    MOVE 1 TO WpromoOK
+                  ELSE
+                    MOVE fco_promo TO fpromo_code
+                    READ promotions
+                      INVALID KEY
+                        DISPLAY 'Code promo inconnu' LINE 9 COL 1
+                        DISPLAY 'Nouveau code (vide = aucun) :' LINE 10 COL 1
+                        ACCEPT fco_promo LINE 10 COL 31
+                      NOT INVALID KEY
+                        IF fco_date-num < fpromo_debut-num
+                           OR fco_date-num > fpromo_fin-num THEN
+                          DISPLAY 'Code promo expiré' LINE 9 COL 1
+                          DISPLAY 'Nouveau code (vide = aucun) :' LINE 10 COL 1
+                          ACCEPT fco_promo LINE 10 COL 31
+                        ELSE
+                          MOVE 1 TO WpromoOK
+                        END-IF
+                    END-READ
+                  END-IF
+                END-PERFORM
                 MOVE fcpt_val TO fco_id
+                SET COMMANDE-ACTIVE TO TRUE
                 COMPUTE fstata_nbCommande = fstata_nbCommande + 1
+                ADD fco_qte TO fstata_qtevendue
                 REWRITE fstataTampon
+                SUBTRACT fco_qte FROM fart_stock
+                REWRITE fartTampon
+                IF fart_stock <= 5 THEN
+                    DISPLAY 'Attention : stock faible pour cet article' LINE 9 COL 1
+                END-IF
+                WRITE fcoTampon END-WRITE
+                MOVE fco_id TO flc_idco
+                MOVE 1 TO flc_seq
+                MOVE fco_idart TO flc_idart
+                MOVE fco_qte TO flc_qte
+                WRITE flcTampon END-WRITE
                 COMPUTE fcpt_val = fcpt_val + 1
                 REWRITE fcptTampon
-                WRITE fcoTampon END-WRITE
+                UNLOCK compteurs
+                PERFORM IMPRIMER_CONFIRMATION_COMMANDE
                 PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                    DISPLAY 'Nouvelle commande ? 1 ou 0 :' LINE 8 COL 1
                    ACCEPT Wrep LINE 8 COL 30
                 END-PERFORM
+                END-IF
+              END-IF
+              END-IF
 
                 END-READ
+          END-IF
           END-READ
           END-PERFORM
           CLOSE compteurs
           CLOSE statistiquesArticles
           CLOSE clients
           CLOSE articles
+          CLOSE promotions
+          CLOSE lignesCommande
+          CLOSE commandes.
+
+*> Ajoute un bon de confirmation formaté à confirmations.txt pour la
+*> commande qui vient d'être enregistrée (fichier texte séquentiel,
+*> alimenté en mode ajout).
+          IMPRIMER_CONFIRMATION_COMMANDE.
+          OPEN EXTEND confirmationsCommande
+          IF fconf_stat = 35 THEN
+              OPEN OUTPUT confirmationsCommande
+              CLOSE confirmationsCommande
+              OPEN EXTEND confirmationsCommande
+          END-IF
+          MOVE SPACES TO fconfTampon
+          STRING 'Commande n. ' fco_id
+                 ' du ' fco_jour '/' fco_mois '/' fco_annee
+                 ' - Client: ' fcl_nom ' ' fcl_prenom
+              DELIMITED BY SIZE INTO fconfTampon
+          WRITE fconfTampon
+          COMPUTE Wprixttc = fart_prix * (1 + fart_tauxtva / 100)
+          MOVE SPACES TO fconfTampon
+          STRING '  Article: ' fart_nom ' - Qte: ' fco_qte
+                 ' - Prix HT: ' fart_prix
+                 ' - Prix TTC: ' Wprixttc ' - Code promo: ' fco_promo
+              DELIMITED BY SIZE INTO fconfTampon
+          WRITE fconfTampon
+          CLOSE confirmationsCommande.
+
+*> Ajoute une ligne supplémentaire (article + quantité) à une commande
+*> déjà enregistrée, sur le même principe de clé composée idco+seq
+*> que reclamationnotes.dat, en appliquant les mêmes contrôles de
+*> stock que la ligne principale saisie dans AJOUT_COMMANDE.
+          AJOUTER_LIGNE_COMMANDE.
+          OPEN I-O commandes
+          OPEN I-O clients
+          OPEN I-O articles
+          OPEN I-O statistiquesArticles
+          OPEN I-O lignesCommande
+          IF flc_stat = 35 THEN
+              OPEN OUTPUT lignesCommande
+              CLOSE lignesCommande
+              OPEN I-O lignesCommande
+          END-IF
+          IF fco_stat = 35 THEN
+              DISPLAY 'Fichier commandes inexistant' WITH BLANK SCREEN
+              PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                 DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+                 ACCEPT Wrep LINE 2 COL 22
+              END-PERFORM
+          ELSE
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0
+          DISPLAY '------- AJOUT LIGNE COMMANDE -------' WITH BLANK SCREEN
+          DISPLAY 'Identifiant de la commande :' LINE 2 COL 1
+          ACCEPT fco_id LINE 2 COL 30
+          READ commandes
+              INVALID KEY
+                  DISPLAY 'Commande inexistante' LINE 3 COL 1
+              NOT INVALID KEY
+              IF COMMANDE-INACTIVE THEN
+                  DISPLAY 'Commande annulée' LINE 3 COL 1
+              ELSE
+                  DISPLAY 'Identifiant Article :' LINE 3 COL 1
+                  DISPLAY 'Quantité :' LINE 4 COL 1
+                  ACCEPT fco_idart LINE 3 COL 23
+                  MOVE fco_idart TO fart_id
+                  READ articles
+                      INVALID KEY
+                          DISPLAY 'Article inexistant' LINE 6 COL 1
+                      NOT INVALID KEY
+                          IF ARTICLE-INACTIF THEN
+                              DISPLAY 'Article désactivé' LINE 6 COL 1
+                          ELSE
+                              ACCEPT fco_qte LINE 4 COL 12
+                              IF fco_qte = 0 THEN
+                                  MOVE 1 TO fco_qte
+                              END-IF
+                              IF fco_qte > fart_stock THEN
+                                  DISPLAY 'Stock insuffisant pour cette quantité' LINE 6 COL 1
+                              ELSE
+                                  SUBTRACT fco_qte FROM fart_stock
+                                  REWRITE fartTampon
+                                  IF fart_stock <= 5 THEN
+                                      DISPLAY 'Attention : stock faible pour cet article' LINE 7 COL 1
+                                  END-IF
+                                  MOVE fart_id TO fstata_idart
+                                  READ statistiquesArticles
+                                      INVALID KEY
+                                          CONTINUE
+                                      NOT INVALID KEY
+                                          COMPUTE fstata_nbCommande = fstata_nbCommande + 1
+                                          ADD fco_qte TO fstata_qtevendue
+                                          REWRITE fstataTampon
+                                  END-READ
+                                  MOVE fco_id TO flc_idco
+                                  MOVE 0 TO flc_seq
+                                  MOVE 0 TO Wprochainseql
+                                  START lignesCommande KEY IS NOT LESS THAN flc_key
+                                      INVALID KEY
+                                          CONTINUE
+                                  END-START
+                                  MOVE 0 TO Wfin
+                                  PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                                      READ lignesCommande NEXT RECORD
+                                          AT END
+                                              MOVE 1 TO Wfin
+                                          NOT AT END
+                                              IF flc_idco NOT = fco_id THEN
+                                                  MOVE 1 TO Wfin
+                                              ELSE
+                                                  MOVE flc_seq TO Wprochainseql
+                                              END-IF
+                                      END-READ
+                                  END-PERFORM
+                                  ADD 1 TO Wprochainseql
+                                  MOVE fco_id TO flc_idco
+                                  MOVE Wprochainseql TO flc_seq
+                                  MOVE fco_idart TO flc_idart
+                                  MOVE fco_qte TO flc_qte
+                                  WRITE flcTampon END-WRITE
+                                  MOVE fco_idcl TO fcl_id
+                                  READ clients
+                                      INVALID KEY MOVE SPACES TO fcl_nom fcl_prenom
+                                  END-READ
+                                  PERFORM IMPRIMER_CONFIRMATION_COMMANDE
+                                  DISPLAY 'Ligne ajoutée avec succès.' LINE 6 COL 1
+                              END-IF
+                          END-IF
+                  END-READ
+                  END-IF
+          END-READ
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+             DISPLAY 'Ajouter une autre ligne ? 1 ou 0 :' LINE 9 COL 1
+             ACCEPT Wrep LINE 9 COL 36
+          END-PERFORM
+          END-PERFORM
+          END-IF
+          CLOSE lignesCommande
+          CLOSE statistiquesArticles
+          CLOSE articles
+          CLOSE clients
           CLOSE commandes.
 
+*> Alimente la table de référence des codes promotionnels utilisée
+*> par AJOUT_COMMANDE pour valider fco_promo.
+        AJOUT_PROMOTION.
+        OPEN I-O promotions
+        IF fpromo_stat = 35 THEN
+            OPEN OUTPUT promotions
+            CLOSE promotions
+            OPEN I-O promotions
+        END-IF
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0
+          DISPLAY '------- AJOUT CODE PROMO -------' WITH BLANK SCREEN
+          DISPLAY 'Code (4 caractères) :' LINE 2 COL 1
+          DISPLAY 'Pourcentage de remise :' LINE 3 COL 1
+          DISPLAY 'Début validité (AAAAMMJJ) :' LINE 4 COL 1
+          DISPLAY 'Fin validité   (AAAAMMJJ) :' LINE 5 COL 1
+          ACCEPT fpromo_code LINE 2 COL 23
+          ACCEPT fpromo_pourcent LINE 3 COL 25
+          ACCEPT fpromo_debut-num LINE 4 COL 29
+          ACCEPT fpromo_fin-num LINE 5 COL 29
+          WRITE fpromoTampon
+            INVALID KEY
+              DISPLAY 'Ce code promo existe déjà' LINE 7 COL 1
+          END-WRITE
+          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+             DISPLAY 'Ajouter un autre code promo ? 1 ou 0 :' LINE 9 COL 1
+             ACCEPT Wrep LINE 9 COL 40
+          END-PERFORM
+        END-PERFORM
+        CLOSE promotions.
+
 
           AFFICHER_COMMANDE.
           OPEN I-O commandes
+          OPEN I-O lignesCommande
+          IF flc_stat = 35 THEN
+              OPEN OUTPUT lignesCommande
+              CLOSE lignesCommande
+              OPEN I-O lignesCommande
+          END-IF
           IF fco_stat = 35 THEN
 
             DISPLAY 'Fichier commandes inexistant' WITH BLANK SCREEN
@@ -589,6 +1785,20 @@ PROCEDURE DIVISION.
              DISPLAY fco_annee LINE 6 COL 14
              DISPLAY 'Code Promo utilisé :' LINE 7 COL 1
              DISPLAY fco_promo LINE 7 COL 22
+             DISPLAY 'Actif :' LINE 8 COL 1
+             DISPLAY fco_actif LINE 8 COL 9
+             DISPLAY 'Lignes de la commande :' LINE 10 COL 1
+             PERFORM AFFICHER_LIGNES_COMMANDE
+             IF COMMANDE-ACTIVE THEN
+                 PERFORM WITH TEST AFTER UNTIL Wrep2b = 0 OR Wrep2b = 1
+                     DISPLAY 'Annuler cette commande ? 1 ou 0 :' LINE 20 COL 1
+                     ACCEPT Wrep2b LINE 20 COL 36
+                 END-PERFORM
+                 IF Wrep2b = 1 THEN
+                     SET COMMANDE-INACTIVE TO TRUE
+                     REWRITE fcoTampon
+                 END-IF
+             END-IF
          END-READ
            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
              DISPLAY 'Afficher autre commande ? 1 ou 0 :' LINE 9 COL 1
@@ -596,8 +1806,131 @@ PROCEDURE DIVISION.
            END-PERFORM
          END-PERFORM
          END-IF
+         CLOSE lignesCommande
          CLOSE commandes.
 
+*> Parcourt lignescommande.dat pour la commande fco_id courante (clé
+*> composée idco+seq, parcours par plage sur la partie idco) et
+*> affiche chaque ligne article/quantité à partir de LINE 11.
+          AFFICHER_LIGNES_COMMANDE.
+          MOVE fco_id TO flc_idco
+          MOVE 1 TO flc_seq
+          MOVE 11 TO W1
+          MOVE 0 TO Wfin
+          START lignesCommande KEY IS NOT LESS THAN flc_key
+              INVALID KEY MOVE 1 TO Wfin
+          END-START
+          PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+              READ lignesCommande NEXT RECORD
+                  AT END
+                      MOVE 1 TO Wfin
+                  NOT AT END
+                      IF flc_idco NOT = fco_id THEN
+                          MOVE 1 TO Wfin
+                      ELSE
+                          DISPLAY flc_seq LINE W1 COL 1
+                          DISPLAY flc_idart LINE W1 COL 6
+                          DISPLAY flc_qte LINE W1 COL 13
+                          ADD 1 TO W1
+                      END-IF
+              END-READ
+          END-PERFORM.
+
+*> Parcourt les commandes dans l'ordre de la clé alternative fco_date
+*> sur une plage de dates saisie par le clerc, afin de reconstituer
+*> le journal des ventes du ou des jours demandés.
+        JOURNAL_VENTES.
+        OPEN I-O commandes
+        IF fco_stat = 35 THEN
+            DISPLAY 'Fichier commandes inexistant' WITH BLANK SCREEN
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+               DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+               ACCEPT Wrep LINE 2 COL 22
+            END-PERFORM
+        ELSE
+            DISPLAY '------- Journal des ventes -------' WITH BLANK SCREEN
+            DISPLAY 'Date de début (AAAAMMJJ) :' LINE 2 COL 1
+            ACCEPT Wdate-debut-num LINE 2 COL 28
+            DISPLAY 'Date de fin   (AAAAMMJJ) :' LINE 3 COL 1
+            ACCEPT Wdate-fin-num LINE 3 COL 28
+            MOVE 5 TO W1
+            MOVE Wdeb-annee TO fco_annee
+            MOVE Wdeb-mois TO fco_mois
+            MOVE Wdeb-jour TO fco_jour
+            MOVE 0 TO Wfin
+            OPEN I-O articles
+            OPEN I-O lignesCommande
+            IF flc_stat = 35 THEN
+                OPEN OUTPUT lignesCommande
+                CLOSE lignesCommande
+                OPEN I-O lignesCommande
+            END-IF
+            START commandes KEY IS NOT LESS THAN fco_date
+                INVALID KEY
+                    MOVE 1 TO Wfin
+                    DISPLAY 'Aucune commande sur cette période' LINE 5 COL 1
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ commandes NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fco_date TO Wdate-cour
+                        IF Wdate-cour-num > Wdate-fin-num THEN
+                            MOVE 1 TO Wfin
+                        ELSE
+                            DISPLAY 'Cmd ' LINE W1 COL 1
+                            DISPLAY fco_id LINE W1 COL 5
+                            DISPLAY 'Client ' LINE W1 COL 13
+                            DISPLAY fco_idcl LINE W1 COL 20
+                            DISPLAY 'Promo ' LINE W1 COL 28
+                            DISPLAY fco_promo LINE W1 COL 34
+                            ADD 1 TO W1
+                            PERFORM JOURNAL_VENTES_AFFICHER_LIGNES
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE articles
+            CLOSE lignesCommande
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 22 COL 1
+                ACCEPT Wrep LINE 22 COL 34
+            END-PERFORM
+        END-IF
+        CLOSE commandes.
+
+*> Détaille, pour la commande fco_id affichée par JOURNAL_VENTES,
+*> chacune de ses lignes (article + quantité) à partir de
+*> lignescommande.dat, sur le même principe de parcours que
+*> AFFICHER_LIGNES_COMMANDE.
+        JOURNAL_VENTES_AFFICHER_LIGNES.
+        MOVE fco_id TO flc_idco
+        MOVE 1 TO flc_seq
+        MOVE 0 TO Wfinl
+        START lignesCommande KEY IS NOT LESS THAN flc_key
+            INVALID KEY MOVE 1 TO Wfinl
+        END-START
+        PERFORM WITH TEST BEFORE UNTIL Wfinl = 1
+            READ lignesCommande NEXT RECORD
+                AT END
+                    MOVE 1 TO Wfinl
+                NOT AT END
+                    IF flc_idco NOT = fco_id THEN
+                        MOVE 1 TO Wfinl
+                    ELSE
+                        MOVE flc_idart TO fart_id
+                        READ articles
+                            INVALID KEY MOVE SPACES TO fart_nom
+                        END-READ
+                        DISPLAY '  Article ' LINE W1 COL 1
+                        DISPLAY fart_nom LINE W1 COL 12
+                        DISPLAY 'Qte ' LINE W1 COL 33
+                        DISPLAY flc_qte LINE W1 COL 37
+                        ADD 1 TO W1
+                    END-IF
+            END-READ
+        END-PERFORM.
+
 *> Procédures relatives au fichier articles
 
         AJOUT_ARTICLE.
@@ -630,7 +1963,7 @@ PROCEDURE DIVISION.
           MOVE 4 TO fcpt_id
           PERFORM WITH TEST AFTER UNTIL Wrep = 0
 
-          READ compteurs
+          READ compteurs WITH LOCK
 
           DISPLAY '------- AJOUT ARTICLE -------' WITH BLANK SCREEN
           DISPLAY 'Identifiant article :' LINE 2 COL 1
@@ -638,7 +1971,9 @@ PROCEDURE DIVISION.
           DISPLAY 'Type article :' LINE 4 COL 1
           DISPLAY 'Description article :' LINE 5 COL 1
           DISPLAY 'Prix article :' LINE 6 COL 1
-          DISPLAY 'Duree garantie :' LINE 7 COL 1
+          DISPLAY 'Duree garantie (mois) :' LINE 7 COL 1
+          DISPLAY 'Stock initial :' LINE 8 COL 1
+          DISPLAY 'Taux de TVA (%) :' LINE 9 COL 1
 
           DISPLAY fcpt_val LINE 2 COL 23
 
@@ -649,16 +1984,20 @@ PROCEDURE DIVISION.
           ACCEPT fart_description LINE 5 COL 23
           ACCEPT fart_prix LINE 6 COL 16
           ACCEPT fart_dureegaranti LINE 7 COL 18
+          ACCEPT fart_stock LINE 8 COL 17
+          ACCEPT fart_tauxtva LINE 9 COL 19
           MOVE fcpt_val TO fart_id
+          SET ARTICLE-ACTIF TO TRUE
           MOVE fcpt_val TO fstata_idart
           MOVE 0 TO fstata_pourcent
           MOVE 0 TO fstata_nbCommande
+          MOVE 0 TO fstata_qtevendue
           MOVE 0 TO fstata_nbrecl
-          COMPUTE fcpt_val = fcpt_val + 1
-
-          REWRITE fcptTampon
           WRITE fstataTampon END-WRITE
           WRITE fartTampon END-WRITE
+          COMPUTE fcpt_val = fcpt_val + 1
+          REWRITE fcptTampon
+          UNLOCK compteurs
           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
              DISPLAY 'Ajouter un autre article ? 1 ou 0 :' LINE 8 COL 1
              ACCEPT Wrep LINE 8 COL 37
@@ -689,10 +2028,29 @@ PROCEDURE DIVISION.
              DISPLAY fart_id LINE 3 COL 14
              DISPLAY 'Nom article :' LINE 4 COL 1
              DISPLAY fart_nom LINE 4 COL 15
-             DISPLAY 'Prix :' LINE 5 COL 1
-             DISPLAY fart_prix LINE 5 COL 8
-             DISPLAY 'Durée garantie :' LINE 6 COL 1
+             DISPLAY 'Prix HT :' LINE 5 COL 1
+             DISPLAY fart_prix LINE 5 COL 11
+             DISPLAY 'TVA (%) :' LINE 5 COL 22
+             DISPLAY fart_tauxtva LINE 5 COL 32
+             COMPUTE Wprixttc = fart_prix * (1 + fart_tauxtva / 100)
+             DISPLAY 'Prix TTC :' LINE 5 COL 36
+             DISPLAY Wprixttc LINE 5 COL 47
+             DISPLAY 'Durée garantie (mois) :' LINE 6 COL 1
              DISPLAY fart_dureegaranti LINE 6 COL 18
+             DISPLAY 'Stock :' LINE 7 COL 1
+             DISPLAY fart_stock LINE 7 COL 9
+             DISPLAY 'Actif :' LINE 8 COL 1
+             DISPLAY fart_actif LINE 8 COL 9
+             IF ARTICLE-ACTIF THEN
+                 PERFORM WITH TEST AFTER UNTIL Wrep2b = 0 OR Wrep2b = 1
+                     DISPLAY 'Désactiver cet article ? 1 ou 0 :' LINE 20 COL 1
+                     ACCEPT Wrep2b LINE 20 COL 36
+                 END-PERFORM
+                 IF Wrep2b = 1 THEN
+                     SET ARTICLE-INACTIF TO TRUE
+                     REWRITE fartTampon
+                 END-IF
+             END-IF
          END-READ
         PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
            DISPLAY 'Afficher autre article ? 1 ou 0 :' LINE 7 COL 1
@@ -701,3 +2059,118 @@ PROCEDURE DIVISION.
         END-PERFORM
         END-IF
         CLOSE articles.
+
+*> Parcourt le catalogue des articles dans l'ordre de la clé
+*> alternative fart_type pour un type donné (ex: "lave-linge").
+        CATALOGUE_ARTICLES.
+        OPEN I-O articles
+        IF fart_stat = 35 THEN
+            DISPLAY 'Fichier articles inexistant' WITH BLANK SCREEN
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+              DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+              ACCEPT Wrep LINE 2 COL 22
+            END-PERFORM
+        ELSE
+            DISPLAY '------- Catalogue par Type -------' WITH BLANK SCREEN
+            DISPLAY 'Type recherché :' LINE 2 COL 1
+            ACCEPT Wtype LINE 2 COL 18
+            MOVE Wtype TO fart_type
+            MOVE 4 TO W1
+            MOVE 0 TO Wfin
+            START articles KEY IS = fart_type
+                INVALID KEY
+                    MOVE 1 TO Wfin
+                    DISPLAY 'Aucun article de ce type' LINE 4 COL 1
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ articles NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        IF fart_type NOT = Wtype THEN
+                            MOVE 1 TO Wfin
+                        ELSE
+                            IF ARTICLE-ACTIF THEN
+                                DISPLAY fart_id LINE W1 COL 1
+                                DISPLAY fart_nom LINE W1 COL 8
+                                DISPLAY fart_prix LINE W1 COL 29
+                                COMPUTE Wprixttc = fart_prix * (1 + fart_tauxtva / 100)
+                                DISPLAY Wprixttc LINE W1 COL 40
+                                ADD 1 TO W1
+                            END-IF
+                        END-IF
+                END-READ
+            END-PERFORM
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 22 COL 1
+                ACCEPT Wrep LINE 22 COL 34
+            END-PERFORM
+        END-IF
+        CLOSE articles.
+
+*> Parcourt le catalogue trié par fart_type et calcule, pour chaque
+*> article, son chiffre d'affaires (fart_prix x fstata_nbCommande),
+*> avec un sous-total par type et un total général.
+        RAPPORT_REVENUS.
+        OPEN I-O articles
+        OPEN I-O statistiquesArticles
+        IF fart_stat = 35 THEN
+            DISPLAY 'Fichier articles inexistant' WITH BLANK SCREEN
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+              DISPLAY 'Réessayer ? 1 ou 0 :' LINE 2 COL 1
+              ACCEPT Wrep LINE 2 COL 22
+            END-PERFORM
+        ELSE
+            DISPLAY '---- Chiffre d''affaires par Article/Type ----' WITH BLANK SCREEN
+            MOVE LOW-VALUES TO fart_type
+            MOVE 3 TO W1
+            MOVE 0 TO Wfin
+            MOVE SPACES TO Wtype
+            MOVE 0 TO Wtottype
+            MOVE 0 TO Wtotgen
+            START articles KEY IS NOT LESS THAN fart_type
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ articles NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        IF fart_type NOT = Wtype THEN
+                            IF Wtype NOT = SPACES THEN
+                                DISPLAY 'Sous-total ' LINE W1 COL 1
+                                DISPLAY Wtype LINE W1 COL 13
+                                DISPLAY Wtottype LINE W1 COL 24
+                                ADD 1 TO W1
+                            END-IF
+                            MOVE fart_type TO Wtype
+                            MOVE 0 TO Wtottype
+                        END-IF
+                        MOVE fart_id TO fstata_idart
+                        READ statistiquesArticles
+                            INVALID KEY MOVE 0 TO fstata_qtevendue
+                        END-READ
+                        COMPUTE Wtotart = fart_prix * fstata_qtevendue
+                        ADD Wtotart TO Wtottype
+                        ADD Wtotart TO Wtotgen
+                        DISPLAY fart_id LINE W1 COL 1
+                        DISPLAY fart_nom LINE W1 COL 8
+                        DISPLAY Wtotart LINE W1 COL 29
+                        ADD 1 TO W1
+                END-READ
+            END-PERFORM
+            IF Wtype NOT = SPACES THEN
+                DISPLAY 'Sous-total ' LINE W1 COL 1
+                DISPLAY Wtype LINE W1 COL 13
+                DISPLAY Wtottype LINE W1 COL 24
+                ADD 1 TO W1
+            END-IF
+            DISPLAY 'TOTAL GENERAL' LINE W1 COL 1
+            DISPLAY Wtotgen LINE W1 COL 15
+            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+                DISPLAY 'Retour au menu ? appuyez sur 0 :' LINE 23 COL 1
+                ACCEPT Wrep LINE 23 COL 34
+            END-PERFORM
+        END-IF
+        CLOSE articles
+        CLOSE statistiquesArticles.
