@@ -0,0 +1,262 @@
+*> LOURDELET MARTIN / LEVRARD MARTIN / MARTY THEO / GOUX ALEXANDRE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ReconciliationCompteurs.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT compteurs ASSIGN TO "compteurs.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fcpt_id
+       FILE STATUS IS fcpt_stat.
+
+       SELECT clients ASSIGN TO "clients.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fcl_id
+       ALTERNATE RECORD KEY fcl_nom WITH DUPLICATES
+       FILE STATUS IS fcl_stat.
+
+       SELECT articles ASSIGN TO "articles.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fart_id
+       ALTERNATE RECORD KEY fart_type WITH DUPLICATES
+       FILE STATUS IS fart_stat.
+
+       SELECT commandes ASSIGN TO "commandes.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fco_id
+       ALTERNATE RECORD KEY fco_date WITH DUPLICATES
+       ALTERNATE RECORD KEY fco_idcl WITH DUPLICATES
+       FILE STATUS IS fco_stat.
+
+       SELECT reclamations ASSIGN TO "reclamations.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY frecl_id
+       ALTERNATE RECORD KEY frecl_etat WITH DUPLICATES
+       ALTERNATE RECORD KEY frecl_agent WITH DUPLICATES
+       FILE STATUS IS frecl_stat.
+
+DATA DIVISION.
+FILE SECTION.
+
+        FD compteurs.
+        01 fcptTampon.
+          02 fcpt_id PIC X(1).
+          02 fcpt_val PIC 9(5).
+
+        FD clients.
+        01 fclTampon.
+          02 fcl_id PIC 9(5).
+          02 fcl_nom PIC A(20).
+          02 fcl_prenom PIC A(20).
+          02 fcl_tel PIC A(10).
+          02 fcl_mail PIC A(20).
+          02 fcl_actif PIC X(1).
+              88 CLIENT-ACTIF VALUE '1'.
+              88 CLIENT-INACTIF VALUE '0'.
+
+        FD articles.
+        01 fartTampon.
+          02 fart_id PIC 9(5).
+          02 fart_nom PIC A(20).
+          02 fart_type PIC A(10).
+          02 fart_description PIC A(40).
+          02 fart_prix PIC 9(5)V99.
+          02 fart_dureegaranti PIC 9(3).
+          02 fart_actif PIC X(1).
+              88 ARTICLE-ACTIF VALUE '1'.
+              88 ARTICLE-INACTIF VALUE '0'.
+          02 fart_stock PIC 9(5).
+          02 fart_tauxtva PIC 9(2).
+
+        FD commandes.
+        01 fcoTampon.
+          02 fco_id PIC 9(5).
+          02 fco_idcl PIC 9(5).
+          02 fco_idart PIC 9(5).
+          02 fco_qte PIC 9(3).
+          02 fco_date_data.
+            05 fco_date.
+                10 fco_annee PIC 9(4).
+                10 fco_mois PIC 9(2).
+                10 fco_jour PIC 9(2).
+            05 fco_date-num REDEFINES fco_date PIC 9(8).
+          02 fco_promo PIC X(4).
+          02 fco_actif PIC X(1).
+              88 COMMANDE-ACTIVE VALUE '1'.
+              88 COMMANDE-INACTIVE VALUE '0'.
+
+        FD reclamations.
+        01 freclTampon.
+          02 frecl_id PIC 9(5).
+          02 frecl_idco PIC X(6).
+          02 frecl_motif PIC A(40).
+          02 frecl_description PIC A(40).
+          02 frecl_etat PIC A(10).
+          02 frecl_note PIC X(2).
+          02 frecl_note-num REDEFINES frecl_note PIC 9(2).
+          02 frecl_resolution PIC X(10).
+              88 RECL-REPAREE VALUE 'REPARATION'.
+              88 RECL-REMPLACEE VALUE 'REMPLACEE'.
+              88 RECL-REMBOURSEE VALUE 'REMBOURSEE'.
+              88 RECL-REJETEE VALUE 'REJETEE'.
+          02 frecl_agent PIC 9(3).
+          02 frecl_date_data.
+            05 frecl_date.
+                10 frecl_annee PIC 9(4).
+                10 frecl_mois PIC 9(2).
+                10 frecl_jour PIC 9(2).
+
+WORKING-STORAGE SECTION.
+        77 fcpt_stat PIC 9(2).
+        77 fcl_stat PIC 9(2).
+        77 fart_stat PIC 9(2).
+        77 fco_stat PIC 9(2).
+        77 frecl_stat PIC 9(2).
+        77 Wfin PIC 9.
+        77 Wmax PIC 9(5).
+        77 Wecart PIC 9(1) VALUE 0.
+        77 Wnouvelle-val PIC 9(5).
+
+PROCEDURE DIVISION.
+
+*> Vérifie, pour chacun des quatre compteurs d'identifiants, que la
+*> valeur enregistrée correspond bien à la plus grande clé réellement
+*> présente dans le fichier maître associé, et corrige l'écart le cas
+*> échéant.
+        0000-MAINLINE.
+        DISPLAY "Reconciliation des compteurs..."
+        OPEN I-O compteurs
+        IF fcpt_stat = 35 THEN
+            OPEN OUTPUT compteurs
+            CLOSE compteurs
+            OPEN I-O compteurs
+        END-IF
+
+        PERFORM 1000-RECONCILIER-RECLAMATIONS
+        PERFORM 2000-RECONCILIER-CLIENTS
+        PERFORM 3000-RECONCILIER-COMMANDES
+        PERFORM 4000-RECONCILIER-ARTICLES
+
+        CLOSE compteurs
+        IF Wecart = 0 THEN
+            DISPLAY "Reconciliation terminee : aucun ecart"
+        ELSE
+            DISPLAY "Reconciliation terminee : ecarts corriges"
+        END-IF
+        STOP RUN.
+
+        1000-RECONCILIER-RECLAMATIONS.
+        MOVE 0 TO Wmax
+        OPEN I-O reclamations
+        IF frecl_stat NOT = 35 THEN
+            MOVE 0 TO frecl_id
+            MOVE 0 TO Wfin
+            START reclamations KEY IS NOT LESS THAN frecl_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ reclamations NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE frecl_id TO Wmax
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE reclamations
+        MOVE 1 TO fcpt_id
+        PERFORM 9000-COMPARER-ET-CORRIGER.
+
+        2000-RECONCILIER-CLIENTS.
+        MOVE 0 TO Wmax
+        OPEN I-O clients
+        IF fcl_stat NOT = 35 THEN
+            MOVE 0 TO fcl_id
+            MOVE 0 TO Wfin
+            START clients KEY IS NOT LESS THAN fcl_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ clients NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fcl_id TO Wmax
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE clients
+        MOVE 2 TO fcpt_id
+        PERFORM 9000-COMPARER-ET-CORRIGER.
+
+        3000-RECONCILIER-COMMANDES.
+        MOVE 0 TO Wmax
+        OPEN I-O commandes
+        IF fco_stat NOT = 35 THEN
+            MOVE 0 TO fco_id
+            MOVE 0 TO Wfin
+            START commandes KEY IS NOT LESS THAN fco_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ commandes NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fco_id TO Wmax
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE commandes
+        MOVE 3 TO fcpt_id
+        PERFORM 9000-COMPARER-ET-CORRIGER.
+
+        4000-RECONCILIER-ARTICLES.
+        MOVE 0 TO Wmax
+        OPEN I-O articles
+        IF fart_stat NOT = 35 THEN
+            MOVE 0 TO fart_id
+            MOVE 0 TO Wfin
+            START articles KEY IS NOT LESS THAN fart_id
+                INVALID KEY MOVE 1 TO Wfin
+            END-START
+            PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+                READ articles NEXT RECORD
+                    AT END
+                        MOVE 1 TO Wfin
+                    NOT AT END
+                        MOVE fart_id TO Wmax
+                END-READ
+            END-PERFORM
+        END-IF
+        CLOSE articles
+        MOVE 4 TO fcpt_id
+        PERFORM 9000-COMPARER-ET-CORRIGER.
+
+*> Lit le compteur courant (fcpt_id déjà positionné par l'appelant),
+*> le crée à partir de Wmax s'il est absent, et le rectifie s'il est
+*> en retard sur la plus grande clé observée dans le fichier maître.
+        9000-COMPARER-ET-CORRIGER.
+        READ compteurs
+            INVALID KEY
+                COMPUTE fcpt_val = Wmax + 1
+                WRITE fcptTampon
+                MOVE 1 TO Wecart
+                DISPLAY "  Compteur " fcpt_id " absent, initialise a " fcpt_val
+            NOT INVALID KEY
+                IF fcpt_val <= Wmax THEN
+                    COMPUTE Wnouvelle-val = Wmax + 1
+                    DISPLAY "  Compteur " fcpt_id " en retard : "
+                        fcpt_val " -> " Wnouvelle-val
+                    MOVE Wnouvelle-val TO fcpt_val
+                    REWRITE fcptTampon
+                    MOVE 1 TO Wecart
+                END-IF
+        END-READ.
