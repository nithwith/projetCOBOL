@@ -0,0 +1,147 @@
+*> LOURDELET MARTIN / LEVRARD MARTIN / MARTY THEO / GOUX ALEXANDRE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. StatsArticlesBatch.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+
+       SELECT articles ASSIGN TO "articles.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fart_id
+       ALTERNATE RECORD KEY fart_type WITH DUPLICATES
+       FILE STATUS IS fart_stat.
+
+       SELECT statistiquesArticles ASSIGN TO "statistiquesarticles.dat"
+       ORGANIZATION INDEXED
+       ACCESS IS DYNAMIC
+       RECORD KEY fstata_idart
+       FILE STATUS IS fstata_stat.
+
+DATA DIVISION.
+FILE SECTION.
+
+        FD articles.
+        01 fartTampon.
+          02 fart_id PIC 9(5).
+          02 fart_nom PIC A(20).
+          02 fart_type PIC A(10).
+          02 fart_description PIC A(40).
+          02 fart_prix PIC 9(5)V99.
+          02 fart_dureegaranti PIC 9(3).
+          02 fart_actif PIC X(1).
+              88 ARTICLE-ACTIF VALUE '1'.
+              88 ARTICLE-INACTIF VALUE '0'.
+          02 fart_stock PIC 9(5).
+          02 fart_tauxtva PIC 9(2).
+
+        FD statistiquesArticles.
+        01 fstataTampon.
+          02 fstata_idart PIC 9(5).
+          02 fstata_nbrecl PIC 9(3).
+          02 fstata_nbCommande PIC 9(3).
+          02 fstata_qtevendue PIC 9(5).
+          02 fstata_pourcent PIC 9(2).
+
+WORKING-STORAGE SECTION.
+        77 fart_stat PIC 9(2).
+        77 fstata_stat PIC 9(2).
+        77 Wfin PIC 9.
+        77 tmp PIC 9(5).
+        77 W1 PIC 9(3).
+        77 W2 PIC 9(3).
+        77 Wn PIC 9(3).
+        77 Wtable-pleine PIC 9 VALUE 0.
+        01 Wtable.
+            05 Wentry OCCURS 500 TIMES.
+                10 Wid PIC 9(5).
+                10 Wnom PIC A(20).
+                10 Wpourcent PIC 9(2).
+        01 Wswap.
+            05 Wswap-id PIC 9(5).
+            05 Wswap-nom PIC A(20).
+            05 Wswap-pourcent PIC 9(2).
+
+PROCEDURE DIVISION.
+
+        0000-MAINLINE.
+        OPEN I-O articles
+        OPEN I-O statistiquesArticles
+        IF fart_stat = 35 OR fstata_stat = 35 THEN
+            DISPLAY "Pas d'articles, rien a recalculer"
+        ELSE
+            PERFORM 1000-RECALCULER-STATS
+            PERFORM 2000-TRIER-TABLE
+            PERFORM 3000-AFFICHER-CLASSEMENT
+        END-IF
+        CLOSE articles
+        CLOSE statistiquesArticles
+        STOP RUN.
+
+*> Reparcourt le fichier articles par ordre de fart_id, recalcule le
+*> pourcentage de réclamation de chaque article et le range dans la
+*> table de travail utilisée pour le classement.
+        1000-RECALCULER-STATS.
+        MOVE 0 TO fart_id
+        MOVE 0 TO Wfin
+        MOVE 0 TO Wn
+        START articles KEY IS NOT LESS THAN fart_id
+            INVALID KEY MOVE 1 TO Wfin
+        END-START
+        PERFORM WITH TEST BEFORE UNTIL Wfin = 1
+            READ articles NEXT RECORD
+                AT END
+                    MOVE 1 TO Wfin
+                NOT AT END
+                    MOVE fart_id TO fstata_idart
+                    READ statistiquesArticles
+                        INVALID KEY
+                            CONTINUE
+                        NOT INVALID KEY
+                            IF fstata_nbCommande = 0 THEN
+                                MOVE 0 TO fstata_pourcent
+                            ELSE
+                                MULTIPLY fstata_nbrecl BY 100 GIVING tmp
+                                DIVIDE tmp BY fstata_nbCommande GIVING fstata_pourcent
+                            END-IF
+                            REWRITE fstataTampon
+                            IF Wn < 500 THEN
+                                ADD 1 TO Wn
+                                MOVE fart_id TO Wid(Wn)
+                                MOVE fart_nom TO Wnom(Wn)
+                                MOVE fstata_pourcent TO Wpourcent(Wn)
+                            ELSE
+                                IF Wtable-pleine = 0 THEN
+                                    DISPLAY "Attention : plus de 500 articles, classement tronque a 500"
+                                    MOVE 1 TO Wtable-pleine
+                                END-IF
+                            END-IF
+                    END-READ
+            END-READ
+        END-PERFORM.
+
+*> Tri à bulles décroissant sur Wpourcent : les articles les plus
+*> réclamés remontent en tête du classement affiché ensuite.
+        2000-TRIER-TABLE.
+        PERFORM VARYING W1 FROM 1 BY 1 UNTIL W1 > Wn
+            PERFORM VARYING W2 FROM 1 BY 1 UNTIL W2 > Wn - W1
+                IF Wpourcent(W2) < Wpourcent(W2 + 1) THEN
+                    MOVE Wid(W2) TO Wswap-id
+                    MOVE Wnom(W2) TO Wswap-nom
+                    MOVE Wpourcent(W2) TO Wswap-pourcent
+                    MOVE Wid(W2 + 1) TO Wid(W2)
+                    MOVE Wnom(W2 + 1) TO Wnom(W2)
+                    MOVE Wpourcent(W2 + 1) TO Wpourcent(W2)
+                    MOVE Wswap-id TO Wid(W2 + 1)
+                    MOVE Wswap-nom TO Wnom(W2 + 1)
+                    MOVE Wswap-pourcent TO Wpourcent(W2 + 1)
+                END-IF
+            END-PERFORM
+        END-PERFORM.
+
+        3000-AFFICHER-CLASSEMENT.
+        DISPLAY "---- Classement des articles par taux de reclamation ----"
+        PERFORM VARYING W1 FROM 1 BY 1 UNTIL W1 > Wn
+            DISPLAY Wid(W1) " " Wnom(W1) " " Wpourcent(W1) "%"
+        END-PERFORM.
